@@ -0,0 +1,93 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVTRANS.
+
+      *> One-time utility: reads transactions.dat in its old DISPLAY-
+      *> digit layout and rewrites every record in the new COMP-3
+      *> packed-decimal layout (COPY TRANSREC) into
+      *> transactions_converted.dat. Once the record counts match,
+      *> the operator replaces transactions.dat with the converted
+      *> file; this program never touches transactions.dat itself.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-FILE ASSIGN TO "transactions.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OLD-STATUS.
+
+           SELECT NEW-FILE ASSIGN TO "transactions_converted.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-FILE.
+       01  OLD-RECORD.
+           05 OLD-TRANS-ID       PIC 9(5).
+           05 OLD-TRANS-TYPE     PIC X(2).
+           05 OLD-TRANS-DATE     PIC 9(8).
+           05 OLD-TRANS-ACCT-ID  PIC 9(6).
+           05 OLD-TRANS-AMOUNT   PIC 9(7)V99.
+
+       FD  NEW-FILE.
+       01  NEW-RECORD.
+           COPY TRANSREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-STATUS         PIC XX.
+       01  WS-NEW-STATUS         PIC XX.
+       01  WS-OLD-EOF            PIC X VALUE 'N'.
+       01  WS-CONVERTED-COUNT    PIC 9(7) VALUE 0.
+       01  WS-EDIT-CONVERTED     PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT OLD-FILE
+           IF WS-OLD-STATUS NOT = "00"
+               DISPLAY "ERROR opening transactions.dat, status = "
+                   WS-OLD-STATUS
+               STOP RUN 1
+           END-IF
+
+           OPEN OUTPUT NEW-FILE
+           IF WS-NEW-STATUS NOT = "00"
+               DISPLAY "ERROR opening transactions_converted.dat, "
+                   "status = " WS-NEW-STATUS
+               CLOSE OLD-FILE
+               STOP RUN 1
+           END-IF
+
+           PERFORM UNTIL WS-OLD-EOF = 'Y'
+               READ OLD-FILE
+                   AT END
+                       MOVE 'Y' TO WS-OLD-EOF
+                   NOT AT END
+                       PERFORM CONVERT-ONE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE OLD-FILE
+           CLOSE NEW-FILE
+
+           MOVE WS-CONVERTED-COUNT TO WS-EDIT-CONVERTED
+           DISPLAY "Records converted: " WS-EDIT-CONVERTED
+           DISPLAY "Review transactions_converted.dat, then replace "
+               "transactions.dat with it."
+           STOP RUN.
+
+       CONVERT-ONE-RECORD.
+           MOVE OLD-TRANS-ID      TO TRANS-ID
+           MOVE OLD-TRANS-TYPE    TO TRANS-TYPE
+           MOVE OLD-TRANS-DATE    TO TRANS-DATE
+           MOVE OLD-TRANS-ACCT-ID TO TRANS-ACCT-ID
+           MOVE OLD-TRANS-AMOUNT  TO TRANS-AMOUNT
+           WRITE NEW-RECORD
+           IF WS-NEW-STATUS NOT = "00"
+               DISPLAY "ERROR writing transactions_converted.dat, "
+                   "status = " WS-NEW-STATUS
+           ELSE
+               ADD 1 TO WS-CONVERTED-COUNT
+           END-IF.
