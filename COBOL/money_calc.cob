@@ -2,16 +2,43 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MONEY-CALC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAPE-FILE ASSIGN TO "money_calc_tape.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAPE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TAPE-FILE.
+       01  TAPE-LINE           PIC X(120).
+
        WORKING-STORAGE SECTION.
 
        01 AMOUNT-ONE       PIC S9(5)V99 COMP-3.
        01 AMOUNT-TWO       PIC S9(5)V99 COMP-3.
        01 SUM-RESULT       PIC S9(6)V99 COMP-3.
        01 DIFF-RESULT      PIC S9(6)V99 COMP-3.
+       01 MULT-RESULT      PIC S9(10)V99 COMP-3.
+       01 DIV-RESULT       PIC S9(6)V9999 COMP-3.
+       01 PCT-RESULT       PIC S9(6)V99 COMP-3.
        01 DISPLAY-SUM      PIC Z(6).99.
        01 DISPLAY-DIFF     PIC -Z(6).99.
+       01 DISPLAY-MULT     PIC -Z(10).99.
+       01 DISPLAY-DIV      PIC -Z(6).9999.
+       01 DISPLAY-PCT      PIC -Z(6).99.
        01 INPUT-AMT        PIC X(10).
+       01 WS-TAPE-STATUS   PIC XX.
+       01 WS-TAPE-DATE     PIC 9(8).
+       01 WS-TAPE-TIME     PIC 9(8).
+       01 WS-TAPE-ONE      PIC -Z(5).99.
+       01 WS-TAPE-TWO      PIC -Z(5).99.
+       01 WS-TAPE-SUM      PIC -Z(6).99.
+       01 WS-TAPE-DIFF     PIC -Z(6).99.
+       01 WS-TAPE-MULT     PIC -Z(10).99.
+       01 WS-TAPE-DIV      PIC -Z(6).9999.
+       01 WS-TAPE-PCT      PIC -Z(6).99.
 
        PROCEDURE DIVISION.
 
@@ -27,13 +54,70 @@
 
            ADD AMOUNT-ONE TO AMOUNT-TWO GIVING SUM-RESULT
            SUBTRACT AMOUNT-TWO FROM AMOUNT-ONE GIVING DIFF-RESULT
+           MULTIPLY AMOUNT-ONE BY AMOUNT-TWO GIVING MULT-RESULT
+
+           IF AMOUNT-TWO = 0
+               DISPLAY "Cannot divide by second amount of zero"
+               MOVE 0 TO DIV-RESULT
+           ELSE
+               DIVIDE AMOUNT-ONE BY AMOUNT-TWO GIVING DIV-RESULT
+           END-IF
 
-           MOVE SUM-RESULT TO DISPLAY-SUM
+           COMPUTE PCT-RESULT = AMOUNT-TWO * AMOUNT-ONE / 100
+
+           MOVE SUM-RESULT  TO DISPLAY-SUM
            MOVE DIFF-RESULT TO DISPLAY-DIFF
+           MOVE MULT-RESULT TO DISPLAY-MULT
+           MOVE DIV-RESULT  TO DISPLAY-DIV
+           MOVE PCT-RESULT  TO DISPLAY-PCT
 
            DISPLAY "------------------------------"
-           DISPLAY "TOTAL:       $" DISPLAY-SUM
-           DISPLAY "DIFFERENCE:  $" DISPLAY-DIFF
+           DISPLAY "TOTAL:             $" DISPLAY-SUM
+           DISPLAY "DIFFERENCE:        $" DISPLAY-DIFF
+           DISPLAY "PRODUCT:           $" DISPLAY-MULT
+           DISPLAY "QUOTIENT:           " DISPLAY-DIV
+           DISPLAY "FIRST % OF SECOND: $" DISPLAY-PCT
            DISPLAY "------------------------------"
 
+           PERFORM WRITE-TAPE-ENTRY
+
            STOP RUN.
+
+       WRITE-TAPE-ENTRY.
+           OPEN EXTEND TAPE-FILE
+           IF WS-TAPE-STATUS NOT = "00"
+               DISPLAY "ERROR opening money_calc_tape.log, status = "
+                   WS-TAPE-STATUS
+           ELSE
+               ACCEPT WS-TAPE-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-TAPE-TIME FROM TIME
+               MOVE AMOUNT-ONE  TO WS-TAPE-ONE
+               MOVE AMOUNT-TWO  TO WS-TAPE-TWO
+               MOVE SUM-RESULT  TO WS-TAPE-SUM
+               MOVE DIFF-RESULT TO WS-TAPE-DIFF
+               MOVE MULT-RESULT TO WS-TAPE-MULT
+               MOVE DIV-RESULT  TO WS-TAPE-DIV
+               MOVE PCT-RESULT  TO WS-TAPE-PCT
+               MOVE SPACES TO TAPE-LINE
+               STRING WS-TAPE-DATE DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-TAPE-TIME DELIMITED BY SIZE
+                       " IN1=" DELIMITED BY SIZE
+                       WS-TAPE-ONE DELIMITED BY SIZE
+                       " IN2=" DELIMITED BY SIZE
+                       WS-TAPE-TWO DELIMITED BY SIZE
+                       " SUM=" DELIMITED BY SIZE
+                       WS-TAPE-SUM DELIMITED BY SIZE
+                       " DIFF=" DELIMITED BY SIZE
+                       WS-TAPE-DIFF DELIMITED BY SIZE
+                       " MULT=" DELIMITED BY SIZE
+                       WS-TAPE-MULT DELIMITED BY SIZE
+                       " DIV=" DELIMITED BY SIZE
+                       WS-TAPE-DIV DELIMITED BY SIZE
+                       " PCT=" DELIMITED BY SIZE
+                       WS-TAPE-PCT DELIMITED BY SIZE
+                   INTO TAPE-LINE
+               END-STRING
+               WRITE TAPE-LINE
+               CLOSE TAPE-FILE
+           END-IF.
