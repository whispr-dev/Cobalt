@@ -0,0 +1,55 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-CONTROL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-RC            PIC 9(4).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+      *> Unattended chain - select TRANSACTIONS-WRITER's batch mode
+      *> via the environment instead of leaving it to block on its
+      *> "(I)nteractive or (B)atch mode?" operator prompt.
+           DISPLAY "TRANS_WRITER_MODE" UPON ENVIRONMENT-NAME
+           DISPLAY "B" UPON ENVIRONMENT-VALUE
+
+           DISPLAY "BATCH-CONTROL: starting TRANSACTIONS-WRITER"
+           CALL "TRANSACTIONS-WRITER"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "BATCH-CONTROL: TRANSACTIONS-WRITER failed, "
+                   "return code = " WS-STEP-RC
+               DISPLAY "BATCH-CONTROL: chain stopped"
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           DISPLAY "BATCH-CONTROL: starting TRANSACTIONS-READER"
+           CALL "TRANSACTIONS-READER"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "BATCH-CONTROL: TRANSACTIONS-READER failed, "
+                   "return code = " WS-STEP-RC
+               DISPLAY "BATCH-CONTROL: chain stopped"
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           DISPLAY "BATCH-CONTROL: starting RECONCILE"
+           CALL "RECONCILE"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "BATCH-CONTROL: RECONCILE failed, "
+                   "return code = " WS-STEP-RC
+               DISPLAY "BATCH-CONTROL: chain stopped"
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           DISPLAY "BATCH-CONTROL: nightly chain completed "
+               "successfully"
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
