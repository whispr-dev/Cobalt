@@ -0,0 +1,267 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "transactions.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT LEDGER-FILE ASSIGN TO "ledger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS L-ACCT-ID
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT SNAPSHOT-FILE ASSIGN TO "ledger_snapshot.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SNAPSHOT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           COPY TRANSREC.
+
+       FD  LEDGER-FILE.
+       01  LEDGER-ENTRY.
+           COPY LEDGREC.
+
+       FD  SNAPSHOT-FILE.
+       01  SNAPSHOT-LINE     PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS      PIC XX.
+       01  WS-LEDGER-STATUS     PIC XX.
+       01  WS-SNAPSHOT-STATUS   PIC XX.
+       01  WS-TRANS-EOF         PIC X VALUE 'N'.
+       01  WS-LEDGER-EOF        PIC X VALUE 'N'.
+       01  WS-SNAPSHOT-EOF      PIC X VALUE 'N'.
+
+       01  WS-NET-ACTIVITY      PIC S9(9)V99 VALUE 0.
+       01  WS-PRIOR-TOTAL       PIC 9(9)V99 VALUE 0.
+       01  WS-CURRENT-TOTAL     PIC 9(9)V99 VALUE 0.
+       01  WS-EXPECTED-TOTAL    PIC S9(9)V99 VALUE 0.
+       01  WS-VARIANCE          PIC S9(9)V99 VALUE 0.
+
+      *> "Since last run" boundary for SUM-TRANSACTION-ACTIVITY: only
+      *> transactions newer than the cursor left by the previous run
+      *> are counted as new activity, since WS-PRIOR-TOTAL already
+      *> reflects every transaction posted through that cursor.
+       01  WS-LAST-TRANS-ID      PIC 9(5) VALUE 0.
+       01  WS-MAX-TRANS-ID-SEEN  PIC 9(5) VALUE 0.
+       01  WS-FIRST-RUN          PIC X VALUE 'N'.
+       01  WS-SNAP-TOTAL-EDIT    PIC 9(9).99.
+       01  WS-SNAP-CURSOR-EDIT   PIC 9(5).
+
+       01  WS-EDIT-NET          PIC -ZZZ,ZZZ,ZZ9.99.
+       01  WS-EDIT-PRIOR        PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-EDIT-CURRENT      PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-EDIT-EXPECTED     PIC -ZZZ,ZZZ,ZZ9.99.
+       01  WS-EDIT-VARIANCE     PIC -ZZZ,ZZZ,ZZ9.99.
+
+      *> Sentinel keys of the trailer records appended by
+      *> TRANSACTIONS-WRITER/WriteLedger; skipped here so the
+      *> control totals aren't treated as another account/posting.
+       01  WS-TRANS-TRAILER-ID  PIC 9(5) VALUE 99999.
+       01  WS-LEDGER-TRAILER-ID PIC 9(6) VALUE 999999.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM SUM-LEDGER-TOTAL
+           PERFORM READ-PRIOR-SNAPSHOT
+           PERFORM SUM-TRANSACTION-ACTIVITY
+
+           COMPUTE WS-EXPECTED-TOTAL =
+               WS-PRIOR-TOTAL + WS-NET-ACTIVITY
+           COMPUTE WS-VARIANCE =
+               WS-CURRENT-TOTAL - WS-EXPECTED-TOTAL
+
+           MOVE WS-NET-ACTIVITY   TO WS-EDIT-NET
+           MOVE WS-PRIOR-TOTAL    TO WS-EDIT-PRIOR
+           MOVE WS-CURRENT-TOTAL  TO WS-EDIT-CURRENT
+           MOVE WS-EXPECTED-TOTAL TO WS-EDIT-EXPECTED
+           MOVE WS-VARIANCE       TO WS-EDIT-VARIANCE
+
+           DISPLAY "---------------------------------------------"
+           DISPLAY "Ledger / transaction reconciliation"
+           DISPLAY "---------------------------------------------"
+           DISPLAY "Prior ledger grand total:    " WS-EDIT-PRIOR
+           DISPLAY "Net transaction activity:    " WS-EDIT-NET
+           DISPLAY "Expected ledger grand total: " WS-EDIT-EXPECTED
+           DISPLAY "Actual ledger grand total:   " WS-EDIT-CURRENT
+           DISPLAY "Variance:                    " WS-EDIT-VARIANCE
+
+           IF WS-VARIANCE = 0
+               DISPLAY "RESULT: ledger matches transaction activity."
+           ELSE
+               DISPLAY "RESULT: *** MISMATCH *** investigate before "
+                   "close of day."
+           END-IF
+
+           PERFORM WRITE-CURRENT-SNAPSHOT
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       SUM-TRANSACTION-ACTIVITY.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR opening transactions.dat, status = "
+                   WS-TRANS-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       IF TRANS-ID = WS-TRANS-TRAILER-ID
+                           CONTINUE
+                       ELSE
+                           IF TRANS-ID > WS-MAX-TRANS-ID-SEEN
+                               MOVE TRANS-ID TO WS-MAX-TRANS-ID-SEEN
+                           END-IF
+                           IF WS-FIRST-RUN = 'Y'
+                      *> Bootstrap run: no snapshot cursor exists yet,
+                      *> so the ledger total already reflects every
+                      *> transaction on file. Just record the cursor;
+                      *> don't also add this history to net activity.
+                               CONTINUE
+                           ELSE
+                               IF TRANS-ID > WS-LAST-TRANS-ID
+                                   EVALUATE TRANS-TYPE
+                                       WHEN "DP"
+                                           ADD TRANS-AMOUNT
+                                               TO WS-NET-ACTIVITY
+                                       WHEN "IN"
+                                           ADD TRANS-AMOUNT
+                                               TO WS-NET-ACTIVITY
+                                       WHEN "WD"
+                                           SUBTRACT TRANS-AMOUNT
+                                               FROM WS-NET-ACTIVITY
+                                       WHEN "FE"
+                                           SUBTRACT TRANS-AMOUNT
+                                               FROM WS-NET-ACTIVITY
+                                       WHEN OTHER
+                                           ADD TRANS-AMOUNT
+                                               TO WS-NET-ACTIVITY
+                                   END-EVALUATE
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR closing transactions.dat, status = "
+                   WS-TRANS-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       SUM-LEDGER-TOTAL.
+      *> Sums L-PRINC, not L-TOTAL: POSTLEDGER's daily posting only
+      *> ever updates L-PRINC (L-TOTAL is ACCRUELEDGER's compounding
+      *> projection, rolled forward independently of day-to-day
+      *> transaction activity). Reconciling against transaction
+      *> activity therefore has to compare against the field that
+      *> activity actually moves.
+           OPEN INPUT LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "ERROR opening ledger.txt, status = "
+                   WS-LEDGER-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-LEDGER-EOF = 'Y'
+               READ LEDGER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-LEDGER-EOF
+                   NOT AT END
+                       IF L-ACCT-ID NOT = WS-LEDGER-TRAILER-ID
+                           ADD L-PRINC TO WS-CURRENT-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "ERROR closing ledger.txt, status = "
+                   WS-LEDGER-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       READ-PRIOR-SNAPSHOT.
+      *> Snapshot now holds two lines: the ledger grand total as of
+      *> the end of the prior run, and the highest TRANS-ID summed
+      *> into that total (the "since last run" cursor). Without the
+      *> cursor, SUM-TRANSACTION-ACTIVITY would re-sum the whole file
+      *> every run and double-count activity already folded into
+      *> WS-PRIOR-TOTAL.
+           OPEN INPUT SNAPSHOT-FILE
+           IF WS-SNAPSHOT-STATUS = "35"
+               DISPLAY "No prior snapshot found, assuming prior "
+                   "total equals today's starting point."
+               MOVE WS-CURRENT-TOTAL TO WS-PRIOR-TOTAL
+               MOVE 0 TO WS-LAST-TRANS-ID
+               MOVE 'Y' TO WS-FIRST-RUN
+           ELSE
+               IF WS-SNAPSHOT-STATUS NOT = "00"
+                   DISPLAY "ERROR opening ledger_snapshot.dat, "
+                       "status = " WS-SNAPSHOT-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               MOVE 'N' TO WS-SNAPSHOT-EOF
+               READ SNAPSHOT-FILE
+                   AT END
+      *> Snapshot exists but is empty (e.g. a prior run crashed
+      *> between OPEN OUTPUT and the first WRITE) - treat the same
+      *> as "no prior snapshot": bootstrap, don't double-count.
+                       MOVE 'Y' TO WS-SNAPSHOT-EOF
+                       MOVE WS-CURRENT-TOTAL TO WS-PRIOR-TOTAL
+                       MOVE 0 TO WS-LAST-TRANS-ID
+                       MOVE 'Y' TO WS-FIRST-RUN
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(SNAPSHOT-LINE)
+                           TO WS-PRIOR-TOTAL
+               END-READ
+               IF WS-SNAPSHOT-EOF NOT = 'Y'
+                   READ SNAPSHOT-FILE
+                       AT END
+      *> Snapshot was truncated to exactly one line - the total is
+      *> readable but the cursor line is missing. Same bootstrap
+      *> logic applies: don't trust a total with no matching cursor.
+                           MOVE 0 TO WS-LAST-TRANS-ID
+                           MOVE 'Y' TO WS-FIRST-RUN
+                       NOT AT END
+                           MOVE FUNCTION NUMVAL(SNAPSHOT-LINE)
+                               TO WS-LAST-TRANS-ID
+                   END-READ
+               END-IF
+               CLOSE SNAPSHOT-FILE
+           END-IF.
+
+       WRITE-CURRENT-SNAPSHOT.
+           OPEN OUTPUT SNAPSHOT-FILE
+           IF WS-SNAPSHOT-STATUS NOT = "00"
+               DISPLAY "ERROR opening ledger_snapshot.dat for write, "
+                   "status = " WS-SNAPSHOT-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE WS-CURRENT-TOTAL TO WS-SNAP-TOTAL-EDIT
+           MOVE WS-SNAP-TOTAL-EDIT TO SNAPSHOT-LINE
+           WRITE SNAPSHOT-LINE
+           MOVE WS-MAX-TRANS-ID-SEEN TO WS-SNAP-CURSOR-EDIT
+           MOVE WS-SNAP-CURSOR-EDIT TO SNAPSHOT-LINE
+           WRITE SNAPSHOT-LINE
+           CLOSE SNAPSHOT-FILE.
