@@ -0,0 +1,41 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RJUSTIFY.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  TEMP-TEXT.
+           05 TEMP-CHAR OCCURS 20 TIMES PIC X.
+       01  RIGHT-JUSTIFIED-TEXT.
+           05 RJ-CHAR   OCCURS 20 TIMES PIC X.
+
+       01  TEMP-LEN              PIC 99.
+       01  START-POS             PIC 99.
+       01  IDX                   PIC 99.
+
+       LINKAGE SECTION.
+       01  LS-INPUT-TEXT         PIC X(20).
+       01  LS-OUTPUT-TEXT        PIC X(20).
+
+       PROCEDURE DIVISION USING LS-INPUT-TEXT LS-OUTPUT-TEXT.
+
+       MAIN.
+           MOVE LS-INPUT-TEXT TO TEMP-TEXT
+           MOVE FUNCTION LENGTH(
+               FUNCTION TRIM(TEMP-TEXT TRAILING)
+           ) TO TEMP-LEN
+           COMPUTE START-POS = 21 - TEMP-LEN
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 20
+               MOVE SPACE TO RJ-CHAR(IDX)
+           END-PERFORM
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TEMP-LEN
+               MOVE TEMP-CHAR(IDX) TO RJ-CHAR(START-POS)
+               ADD 1 TO START-POS
+           END-PERFORM
+
+           MOVE RIGHT-JUSTIFIED-TEXT TO LS-OUTPUT-TEXT
+
+           GOBACK.
