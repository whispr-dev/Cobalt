@@ -10,30 +10,414 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT CONTROL-FILE ASSIGN TO "batch_input.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "transactions_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT BATCH-CHECKPOINT-FILE
+               ASSIGN TO "batch_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-FILE.
        01  TRANSACTION-RECORD.
-           05 TRANS-ID        PIC 9(5).
-           05 TRANS-AMOUNT    PIC 9(7)V99.
+           COPY TRANSREC.
+
+       FD  CONTROL-FILE.
+       01  CONTROL-LINE       PIC X(20).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE    PIC 9(5).
+
+       FD  BATCH-CHECKPOINT-FILE.
+       01  BATCH-CKPT-LINE    PIC 9(7).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS     PIC XX.
+       01  WS-CONTROL-STATUS  PIC XX.
        01  WS-TRANS-ID        PIC 9(5) VALUE 0.
        01  WS-AMOUNT          PIC 9(7)V99.
-       01  MAX-TRANSACTIONS   PIC 9(2) VALUE 5.
+       01  MAX-TRANSACTIONS   PIC 9(2) VALUE 0.
+       01  WS-STOP-ID         PIC 9(5).
+       01  WS-SCAN-EOF        PIC X VALUE 'N'.
+       01  WS-AMOUNT-TEXT     PIC X(10).
+       01  WS-AMOUNT-VALID    PIC X VALUE 'N'.
+       01  WS-AMOUNT-CHECK    PIC S9(7)V99.
+       01  WS-MODE            PIC X VALUE SPACE.
+       01  WS-CONTROL-EOF     PIC X VALUE 'N'.
+       01  WS-TYPE            PIC X(2).
+       01  WS-TYPE-VALID      PIC X VALUE 'N'.
+       01  WS-TODAY            PIC 9(8).
+       01  WS-ACCT-ID          PIC 9(6).
+       01  WS-ACCT-ID-TEXT     PIC X(6).
+       01  WS-ACCT-ID-VALID    PIC X VALUE 'N'.
+       01  WS-ACCT-ID-CHECK    PIC S9(6).
+       01  WS-CHECKPOINT-STATUS PIC XX.
+       01  WS-RESUME-FLAG       PIC X VALUE 'N'.
+
+      *> Batch mode's own position bookmark: the number of
+      *> batch_input.dat lines already consumed by a prior run, so a
+      *> restart skips them instead of re-posting (and double-
+      *> counting) every already-successful line from the top.
+       01  WS-BATCH-CKPT-STATUS  PIC XX.
+       01  WS-BATCH-LINE-NUM     PIC 9(7) VALUE 0.
+       01  WS-BATCH-RESUME-LINE  PIC 9(7) VALUE 0.
+
+      *> A trailer record (sentinel TRANS-ID 99999, the PIC 9(5) max)
+      *> is appended as the last record of transactions.dat on every
+      *> run, recording the record count and total amount so readers
+      *> can verify nothing was lost to truncation or corruption.
+       01  WS-TRAILER-ID        PIC 9(5) VALUE 99999.
+       01  WS-TRAILER-COUNT     PIC 9(7) VALUE 0.
+      *> Widened to match TRANSACTIONS-READER's TOTAL-AMOUNT so this
+      *> accumulator doesn't overflow before the reader's mirror of
+      *> it does; WRITE-TRAILER-RECORD still has to fold the result
+      *> back into TRANS-AMOUNT (PIC 9(7)V99) to store it, so the
+      *> wider accumulator only postpones, not removes, the eventual
+      *> ceiling - see the ON SIZE ERROR guard there.
+       01  WS-TRAILER-TOTAL     PIC 9(9)V99 VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-LOOP.
-           OPEN OUTPUT TRANSACTION-FILE
-           PERFORM UNTIL WS-TRANS-ID >= MAX-TRANSACTIONS
-               ADD 1 TO WS-TRANS-ID
-               DISPLAY "Enter amount for transaction #" WS-TRANS-ID ": "
-               ACCEPT WS-AMOUNT
-               MOVE WS-TRANS-ID TO TRANS-ID
-               MOVE WS-AMOUNT TO TRANS-AMOUNT
-               WRITE TRANSACTION-RECORD
+      *> Lets an unattended caller (e.g. BATCH-CONTROL) pick the mode
+      *> via the environment instead of blocking on the operator
+      *> prompt below, the same ENVIRONMENT-variable override pattern
+      *> TRANSACTIONS-READER uses for TRANS_HIGH_VALUE_THRESHOLD.
+           ACCEPT WS-MODE FROM ENVIRONMENT "TRANS_WRITER_MODE"
+           MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE
+           PERFORM UNTIL WS-MODE = 'I' OR WS-MODE = 'B'
+               DISPLAY "(I)nteractive or (B)atch mode? "
+               ACCEPT WS-MODE
+               MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE
            END-PERFORM
+
+           PERFORM FIND-NEXT-TRANS-ID
+
+           OPEN EXTEND TRANSACTION-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-FILE
+               CLOSE TRANSACTION-FILE
+               OPEN EXTEND TRANSACTION-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR opening transactions.dat, status = "
+                   WS-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-MODE = 'B'
+               PERFORM BATCH-INPUT
+           ELSE
+               PERFORM INTERACTIVE-INPUT
+           END-IF
+
            CLOSE TRANSACTION-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR closing transactions.dat, status = "
+                   WS-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM WRITE-TRAILER-RECORD
+
            DISPLAY "Transactions written."
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       WRITE-TRAILER-RECORD.
+           MOVE 0   TO WS-TRAILER-COUNT
+           MOVE 0   TO WS-TRAILER-TOTAL
+           MOVE 'N' TO WS-SCAN-EOF
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR opening transactions.dat, status = "
+                   WS-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM UNTIL WS-SCAN-EOF = 'Y'
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-SCAN-EOF
+                   NOT AT END
+                       IF TRANS-ID NOT = WS-TRAILER-ID
+                           ADD 1 TO WS-TRAILER-COUNT
+                           ADD TRANS-AMOUNT TO WS-TRAILER-TOTAL
+                               ON SIZE ERROR
+                                   DISPLAY "*** WARNING: trailer "
+                                       "total overflowed while "
+                                       "summing transactions.dat ***"
+                           END-ADD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+
+           OPEN EXTEND TRANSACTION-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR opening transactions.dat, status = "
+                   WS-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE WS-TRAILER-ID    TO TRANS-ID
+           MOVE "TR"             TO TRANS-TYPE
+           MOVE 0                TO TRANS-DATE
+           MOVE WS-TRAILER-COUNT TO TRANS-ACCT-ID
+      *> TRANS-AMOUNT is the real transaction record's amount field
+      *> (PIC 9(7)V99), reused here to carry the trailer's total
+      *> rather than widening the on-disk record layout. Detect the
+      *> (today, still theoretical) case where the running total has
+      *> outgrown what that field can hold, rather than silently
+      *> writing a truncated control total.
+           COMPUTE TRANS-AMOUNT = WS-TRAILER-TOTAL
+               ON SIZE ERROR
+                   DISPLAY "*** WARNING: trailer total exceeds "
+                       "TRANS-AMOUNT capacity, value truncated "
+                       "in trailer record ***"
+           END-COMPUTE
+           WRITE TRANSACTION-RECORD
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR writing trailer to transactions.dat, "
+                   "status = " WS-FILE-STATUS
+           END-IF
+           CLOSE TRANSACTION-FILE.
+
+       INTERACTIVE-INPUT.
+           PERFORM CHECK-FOR-CHECKPOINT
+           IF WS-RESUME-FLAG = 'Y'
+               DISPLAY "Resuming prior run, posting through "
+                   "transaction id " WS-STOP-ID
+           ELSE
+               PERFORM UNTIL MAX-TRANSACTIONS > 0
+                   DISPLAY "How many transactions to post this run? "
+                   ACCEPT MAX-TRANSACTIONS
+               END-PERFORM
+
+               COMPUTE WS-STOP-ID = WS-TRANS-ID + MAX-TRANSACTIONS
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+
+           PERFORM UNTIL WS-TRANS-ID >= WS-STOP-ID
+               ADD 1 TO WS-TRANS-ID
+               MOVE 'N' TO WS-ACCT-ID-VALID
+               PERFORM UNTIL WS-ACCT-ID-VALID = 'Y'
+                   DISPLAY "Enter account id for transaction #"
+                       WS-TRANS-ID ": "
+                   ACCEPT WS-ACCT-ID-TEXT
+                   PERFORM VALIDATE-ACCT-ID-TEXT
+                   IF WS-ACCT-ID-VALID NOT = 'Y'
+                       DISPLAY "Invalid account id, please enter a "
+                           "positive number"
+                   END-IF
+               END-PERFORM
+               MOVE 'N' TO WS-AMOUNT-VALID
+               PERFORM UNTIL WS-AMOUNT-VALID = 'Y'
+                   DISPLAY "Enter amount for transaction #"
+                       WS-TRANS-ID ": "
+                   ACCEPT WS-AMOUNT-TEXT
+                   PERFORM VALIDATE-AMOUNT-TEXT
+                   IF WS-AMOUNT-VALID NOT = 'Y'
+                       DISPLAY "Invalid amount, please enter a "
+                           "positive number"
+                   END-IF
+               END-PERFORM
+               MOVE 'N' TO WS-TYPE-VALID
+               PERFORM UNTIL WS-TYPE-VALID = 'Y'
+                   DISPLAY "Enter type (DP/WD/FE/IN) for transaction #"
+                       WS-TRANS-ID ": "
+                   ACCEPT WS-TYPE
+                   MOVE FUNCTION UPPER-CASE(WS-TYPE) TO WS-TYPE
+                   PERFORM VALIDATE-TYPE
+                   IF WS-TYPE-VALID NOT = 'Y'
+                       DISPLAY "Invalid type, use DP, WD, FE, or IN"
+                   END-IF
+               END-PERFORM
+               PERFORM WRITE-ONE-TRANSACTION
+               PERFORM SAVE-CHECKPOINT
+           END-PERFORM
+
+           PERFORM CLEAR-CHECKPOINT.
+
+       CHECK-FOR-CHECKPOINT.
+           MOVE 'N' TO WS-RESUME-FLAG
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-LINE TO WS-STOP-ID
+                       MOVE 'Y' TO WS-RESUME-FLAG
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               MOVE WS-STOP-ID TO CHECKPOINT-LINE
+               WRITE CHECKPOINT-LINE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       BATCH-INPUT.
+           PERFORM CHECK-FOR-BATCH-CHECKPOINT
+           IF WS-BATCH-RESUME-LINE > 0
+               DISPLAY "Resuming batch run, skipping first "
+                   WS-BATCH-RESUME-LINE " already-processed line(s)"
+           END-IF
+
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS NOT = "00"
+               DISPLAY "ERROR opening batch_input.dat, status = "
+                   WS-CONTROL-STATUS
+               CLOSE TRANSACTION-FILE
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO WS-BATCH-LINE-NUM
+           PERFORM UNTIL WS-CONTROL-EOF = 'Y'
+               READ CONTROL-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CONTROL-EOF
+                   NOT AT END
+                       ADD 1 TO WS-BATCH-LINE-NUM
+                       IF WS-BATCH-LINE-NUM > WS-BATCH-RESUME-LINE
+                           UNSTRING CONTROL-LINE DELIMITED BY ","
+                               INTO WS-ACCT-ID-TEXT WS-TYPE
+                                   WS-AMOUNT-TEXT
+                           END-UNSTRING
+                           MOVE FUNCTION UPPER-CASE(WS-TYPE) TO WS-TYPE
+                           PERFORM VALIDATE-ACCT-ID-TEXT
+                           PERFORM VALIDATE-TYPE
+                           PERFORM VALIDATE-AMOUNT-TEXT
+                           IF WS-ACCT-ID-VALID = 'Y'
+                                   AND WS-TYPE-VALID = 'Y'
+                                   AND WS-AMOUNT-VALID = 'Y'
+                               ADD 1 TO WS-TRANS-ID
+                               PERFORM WRITE-ONE-TRANSACTION
+                           ELSE
+                               DISPLAY "Skipping invalid control "
+                                   "line: " CONTROL-LINE
+                           END-IF
+                           PERFORM SAVE-BATCH-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CONTROL-FILE
+           PERFORM CLEAR-BATCH-CHECKPOINT.
+
+       CHECK-FOR-BATCH-CHECKPOINT.
+           MOVE 0 TO WS-BATCH-RESUME-LINE
+           OPEN INPUT BATCH-CHECKPOINT-FILE
+           IF WS-BATCH-CKPT-STATUS = "00"
+               READ BATCH-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE BATCH-CKPT-LINE TO WS-BATCH-RESUME-LINE
+               END-READ
+               CLOSE BATCH-CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-BATCH-CHECKPOINT.
+           OPEN OUTPUT BATCH-CHECKPOINT-FILE
+           IF WS-BATCH-CKPT-STATUS = "00"
+               MOVE WS-BATCH-LINE-NUM TO BATCH-CKPT-LINE
+               WRITE BATCH-CKPT-LINE
+               CLOSE BATCH-CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR-BATCH-CHECKPOINT.
+           OPEN OUTPUT BATCH-CHECKPOINT-FILE
+           IF WS-BATCH-CKPT-STATUS = "00"
+               CLOSE BATCH-CHECKPOINT-FILE
+           END-IF.
+
+       VALIDATE-AMOUNT-TEXT.
+           MOVE 'N' TO WS-AMOUNT-VALID
+           IF FUNCTION TEST-NUMVAL(WS-AMOUNT-TEXT) = 0
+               COMPUTE WS-AMOUNT-CHECK =
+                   FUNCTION NUMVAL(WS-AMOUNT-TEXT)
+               IF WS-AMOUNT-CHECK > 0
+                   MOVE WS-AMOUNT-CHECK TO WS-AMOUNT
+                   MOVE 'Y' TO WS-AMOUNT-VALID
+               END-IF
+           END-IF.
+
+       VALIDATE-TYPE.
+           MOVE 'N' TO WS-TYPE-VALID
+           IF WS-TYPE = "DP" OR WS-TYPE = "WD"
+               OR WS-TYPE = "FE" OR WS-TYPE = "IN"
+               MOVE 'Y' TO WS-TYPE-VALID
+           END-IF.
+
+       VALIDATE-ACCT-ID-TEXT.
+           MOVE 'N' TO WS-ACCT-ID-VALID
+           IF FUNCTION TEST-NUMVAL(WS-ACCT-ID-TEXT) = 0
+               COMPUTE WS-ACCT-ID-CHECK =
+                   FUNCTION NUMVAL(WS-ACCT-ID-TEXT)
+               IF WS-ACCT-ID-CHECK >= 0
+                   MOVE WS-ACCT-ID-CHECK TO WS-ACCT-ID
+                   MOVE 'Y' TO WS-ACCT-ID-VALID
+               END-IF
+           END-IF.
+
+       WRITE-ONE-TRANSACTION.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE WS-TRANS-ID TO TRANS-ID
+           MOVE WS-TYPE TO TRANS-TYPE
+           MOVE WS-TODAY TO TRANS-DATE
+           MOVE WS-ACCT-ID TO TRANS-ACCT-ID
+           MOVE WS-AMOUNT TO TRANS-AMOUNT
+           WRITE TRANSACTION-RECORD
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR writing transactions.dat, status = "
+                   WS-FILE-STATUS
+               CLOSE TRANSACTION-FILE
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       FIND-NEXT-TRANS-ID.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-FILE-STATUS = "35"
+               MOVE 0 TO WS-TRANS-ID
+           ELSE
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR opening transactions.dat, status = "
+                       WS-FILE-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               PERFORM UNTIL WS-SCAN-EOF = 'Y'
+                   READ TRANSACTION-FILE
+                       AT END
+                           MOVE 'Y' TO WS-SCAN-EOF
+                       NOT AT END
+                           IF TRANS-ID NOT = WS-TRAILER-ID
+                               AND TRANS-ID > WS-TRANS-ID
+                               MOVE TRANS-ID TO WS-TRANS-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF.
