@@ -0,0 +1,22 @@
+      *> Shared ledger record layout for ledger.txt.
+      *> COPYed into the FD of both READLEDGER and WriteLedger so the
+      *> two programs can never disagree about field widths again.
+      *> Widths are the wider of the two programs' prior definitions
+      *> so neither program's existing data gets truncated.
+      *> L-ACCT-ID is the indexed file's RECORD KEY - a stable handle
+      *> on an account independent of L-NAME, assigned sequentially
+      *> by WriteLedger when a new entry is created.
+      *> L-PRIOR-TOTAL holds L-TOTAL's value as of the previous monthly
+      *> accrual run, so trend can be compared even after ACCRUELEDGER
+      *> rolls L-TOTAL forward.
+      *> Numeric fields are COMP-3 packed decimal rather than DISPLAY
+      *> digits, following COMP-LAB's demonstration that packed
+      *> storage holds the same values in less space. L-NAME stays
+      *> DISPLAY since it's alphanumeric, not a number.
+           05 L-ACCT-ID      PIC 9(6)      COMP-3.
+           05 L-NAME         PIC X(20).
+           05 L-PRINC        PIC 9(10)V99  COMP-3.
+           05 L-RATE         PIC 9(3)V99   COMP-3.
+           05 L-YEARS        PIC 9(4)      COMP-3.
+           05 L-TOTAL        PIC 9(9)V99   COMP-3.
+           05 L-PRIOR-TOTAL  PIC 9(9)V99   COMP-3.
