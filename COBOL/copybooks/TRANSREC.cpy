@@ -0,0 +1,14 @@
+      *> Shared transaction record layout for transactions.dat.
+      *> COPYed into the FD of both TRANSACTIONS-READER and
+      *> TRANSACTIONS-WRITER so the two programs never drift apart.
+      *> TRANS-ACCT-ID links a posting to a LEDGER-ENTRY (L-ACCT-ID in
+      *> LEDGREC.cpy) so POSTLEDGER can apply it to the right account.
+      *> Numeric fields are COMP-3 packed decimal rather than DISPLAY
+      *> digits, following COMP-LAB's demonstration that packed
+      *> storage holds the same values in less space. TRANS-TYPE stays
+      *> DISPLAY since it's alphanumeric, not a number.
+           05 TRANS-ID       PIC 9(5)      COMP-3.
+           05 TRANS-TYPE     PIC X(2).
+           05 TRANS-DATE     PIC 9(8)      COMP-3.
+           05 TRANS-ACCT-ID  PIC 9(6)      COMP-3.
+           05 TRANS-AMOUNT   PIC 9(7)V99   COMP-3.
