@@ -13,31 +13,13 @@
        01  BINARY-FIELD          PIC 9(4) COMP VALUE 9999.
        01  PACKED-FIELD          PIC 9(4) COMP-3 VALUE 1234.
 
-       01  TEMP-TEXT.
-           05 TEMP-CHAR OCCURS 10 TIMES PIC X.
-       01  RIGHT-JUSTIFIED-TEXT.
-           05 RJ-CHAR   OCCURS 10 TIMES PIC X.
-
-       01  TEMP-LEN              PIC 99.
-       01  START-POS             PIC 99.
-       01  IDX                   PIC 99.
+       01  RJ-INPUT-TEXT         PIC X(20).
+       01  RIGHT-JUSTIFIED-TEXT  PIC X(20).
 
        PROCEDURE DIVISION.
 
-           MOVE "LEFT" TO TEMP-TEXT.
-           MOVE FUNCTION LENGTH(
-               FUNCTION TRIM(TEMP-TEXT TRAILING)
-           ) TO TEMP-LEN.
-           COMPUTE START-POS = 11 - TEMP-LEN.
-
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
-               MOVE SPACE TO RJ-CHAR(IDX)
-           END-PERFORM.
-
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TEMP-LEN
-               MOVE TEMP-CHAR(IDX) TO RJ-CHAR(START-POS)
-               ADD 1 TO START-POS
-           END-PERFORM.
+           MOVE "LEFT" TO RJ-INPUT-TEXT.
+           CALL "RJUSTIFY" USING RJ-INPUT-TEXT RIGHT-JUSTIFIED-TEXT.
 
            DISPLAY "TEXT-FIELD:           >" TEXT-FIELD "<".
            DISPLAY "ALPHA-ONLY (A):       >" ALPHA-ONLY "<".
