@@ -0,0 +1,99 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVLEDGER.
+
+      *> One-time utility: reads ledger.txt in its old DISPLAY-digit
+      *> layout and rewrites every entry in the new COMP-3 packed-
+      *> decimal layout (COPY LEDGREC) into ledger_converted.txt. Once
+      *> the record counts match, the operator replaces ledger.txt
+      *> with the converted file; this program never touches
+      *> ledger.txt itself.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-FILE ASSIGN TO "ledger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OLD-L-ACCT-ID
+               FILE STATUS IS WS-OLD-STATUS.
+
+           SELECT NEW-FILE ASSIGN TO "ledger_converted.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS L-ACCT-ID
+               FILE STATUS IS WS-NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-FILE.
+       01  OLD-RECORD.
+           05 OLD-L-ACCT-ID      PIC 9(6).
+           05 OLD-L-NAME         PIC X(20).
+           05 OLD-L-PRINC        PIC 9(10)V99.
+           05 OLD-L-RATE         PIC 9(3)V99.
+           05 OLD-L-YEARS        PIC 9(4).
+           05 OLD-L-TOTAL        PIC 9(9)V99.
+           05 OLD-L-PRIOR-TOTAL  PIC 9(9)V99.
+
+       FD  NEW-FILE.
+       01  NEW-RECORD.
+           COPY LEDGREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-STATUS         PIC XX.
+       01  WS-NEW-STATUS         PIC XX.
+       01  WS-OLD-EOF            PIC X VALUE 'N'.
+       01  WS-CONVERTED-COUNT    PIC 9(7) VALUE 0.
+       01  WS-EDIT-CONVERTED     PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT OLD-FILE
+           IF WS-OLD-STATUS NOT = "00"
+               DISPLAY "ERROR opening ledger.txt, status = "
+                   WS-OLD-STATUS
+               STOP RUN 1
+           END-IF
+
+           OPEN OUTPUT NEW-FILE
+           IF WS-NEW-STATUS NOT = "00"
+               DISPLAY "ERROR opening ledger_converted.txt, status = "
+                   WS-NEW-STATUS
+               CLOSE OLD-FILE
+               STOP RUN 1
+           END-IF
+
+           PERFORM UNTIL WS-OLD-EOF = 'Y'
+               READ OLD-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-OLD-EOF
+                   NOT AT END
+                       PERFORM CONVERT-ONE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE OLD-FILE
+           CLOSE NEW-FILE
+
+           MOVE WS-CONVERTED-COUNT TO WS-EDIT-CONVERTED
+           DISPLAY "Entries converted: " WS-EDIT-CONVERTED
+           DISPLAY "Review ledger_converted.txt, then replace "
+               "ledger.txt with it."
+           STOP RUN.
+
+       CONVERT-ONE-RECORD.
+           MOVE OLD-L-ACCT-ID     TO L-ACCT-ID
+           MOVE OLD-L-NAME        TO L-NAME
+           MOVE OLD-L-PRINC       TO L-PRINC
+           MOVE OLD-L-RATE        TO L-RATE
+           MOVE OLD-L-YEARS       TO L-YEARS
+           MOVE OLD-L-TOTAL       TO L-TOTAL
+           MOVE OLD-L-PRIOR-TOTAL TO L-PRIOR-TOTAL
+           WRITE NEW-RECORD
+           IF WS-NEW-STATUS NOT = "00"
+               DISPLAY "ERROR writing ledger_converted.txt, status = "
+                   WS-NEW-STATUS
+           ELSE
+               ADD 1 TO WS-CONVERTED-COUNT
+           END-IF.
