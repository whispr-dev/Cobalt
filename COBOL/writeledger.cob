@@ -6,52 +6,477 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT LedgerFile ASSIGN TO "ledger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS L-ACCT-ID
+               FILE STATUS IS WS-Ledger-Status.
+
+           SELECT AuditFile ASSIGN TO "ledger_audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
 
        DATA DIVISION.
        FILE SECTION.
        FD LedgerFile.
        01 Ledger-Record.
-           05 Name-Out            PIC X(20).
-           05 Principal-Out       PIC 9(9)V99.
-           05 Rate-Out            PIC 9(3)V99.
-           05 Years-Out           PIC 9(4).
-           05 Total-Out           PIC 9(9)V99.
+           COPY LEDGREC.
+
+       FD AuditFile.
+       01 Audit-Line              PIC X(80).
 
        WORKING-STORAGE SECTION.
+       01 WS-Ledger-Status       PIC XX.
+       01 WS-Audit-Status        PIC XX.
+       01 WS-Audit-Date          PIC 9(8).
+       01 WS-Audit-Time          PIC 9(8).
+       01 WS-Audit-Acct-Text     PIC 9(6).
+       01 WS-Audit-Action-Text   PIC X(6).
+       01 WS-Next-Acct-Id        PIC 9(6) VALUE 0.
        01 Name-In                PIC X(20).
-       01 Principal              PIC 9(9)V99.
+      *> Widened to match LEDGREC's L-PRINC PIC 9(10)V99 - a narrower
+      *> working copy here was silently truncating the high-order
+      *> digit of any principal at or above 1,000,000,000.00 on every
+      *> MOVE L-PRINC TO Principal (UPDATE-LEDGER-ENTRY), corrupting
+      *> the recomputed L-TOTAL for large legacy accounts.
+       01 Principal              PIC 9(10)V99.
        01 Rate                   PIC 9(3)V99.
        01 Years                  PIC 9(4).
        01 Total                  PIC 9(9)V99.
        01 Response               PIC X.
        01 WS-Display-Line        PIC X(80).
        01 Continue-Flag          PIC X VALUE "Y".
+       01 Interest-Method        PIC X VALUE "C".
+
+       01 WS-Principal-Text      PIC X(13).
+       01 WS-Principal-Check     PIC S9(10)V99.
+       01 WS-Principal-Valid     PIC X VALUE "N".
+       01 WS-Rate-Text           PIC X(8).
+       01 WS-Rate-Check          PIC S9(3)V99.
+       01 WS-Rate-Valid          PIC X VALUE "N".
+       01 WS-Years-Text          PIC X(6).
+       01 WS-Years-Check         PIC S9(4).
+       01 WS-Years-Valid         PIC X VALUE "N".
+       01 WS-Scan-Eof            PIC X VALUE "N".
+
+       01 WS-Program-Mode        PIC X VALUE "A".
+       01 WS-Lookup-Acct-Text    PIC X(6).
+       01 WS-Lookup-Acct-Check   PIC S9(6).
+       01 WS-Found-Flag          PIC X VALUE "N".
+       01 WS-Maint-Action        PIC X.
+       01 WS-Maint-Continue      PIC X VALUE "Y".
+
+       01 WS-Rate-Schedule.
+           05 WS-RS-ENTRY OCCURS 4 TIMES INDEXED BY WS-RS-IDX.
+               10 WS-RS-MAX-PRINC PIC 9(10)V99.
+               10 WS-RS-RATE      PIC 9(3)V99.
+       01 WS-Default-Rate        PIC 9(3)V99.
+       01 WS-Default-Rate-Text   PIC ZZ9.99.
+       01 WS-RS-Found            PIC X VALUE "N".
+
+      *> Control-total trailer: a reserved entry at the PIC 9(6) max
+      *> account id, holding the record count (in L-PRIOR-TOTAL) and
+      *> total principal (in L-PRINC) as of the last refresh, so
+      *> READLEDGER can verify the file wasn't truncated or
+      *> corrupted. Refreshed at the end of every WriteLedger run.
+       01 WS-Trailer-Id          PIC 9(6) VALUE 999999.
+       01 WS-Trailer-Count       PIC 9(9)V99 VALUE 0.
+       01 WS-Trailer-Princ       PIC 9(10)V99 VALUE 0.
 
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN EXTEND LedgerFile
+           PERFORM INIT-RATE-SCHEDULE
+           PERFORM FIND-NEXT-ACCT-ID
+
+           OPEN I-O LedgerFile
+           IF WS-Ledger-Status = "35"
+               OPEN OUTPUT LedgerFile
+               CLOSE LedgerFile
+               OPEN I-O LedgerFile
+           END-IF
+           IF WS-Ledger-Status NOT = "00"
+               DISPLAY "ERROR opening ledger.txt, status = "
+                   WS-Ledger-Status
+               STOP RUN 1
+           END-IF
+
+           OPEN EXTEND AuditFile
+           IF WS-Audit-Status = "35"
+               OPEN OUTPUT AuditFile
+               CLOSE AuditFile
+               OPEN EXTEND AuditFile
+           END-IF
+           IF WS-Audit-Status NOT = "00"
+               DISPLAY "ERROR opening ledger_audit.log, status = "
+                   WS-Audit-Status
+               STOP RUN 1
+           END-IF
+
+           DISPLAY "(A)dd new entries or (M)aintain existing? "
+           ACCEPT WS-Program-Mode
+           MOVE FUNCTION UPPER-CASE(WS-Program-Mode) TO WS-Program-Mode
+           IF WS-Program-Mode NOT = "M"
+               MOVE "A" TO WS-Program-Mode
+           END-IF
+
+           IF WS-Program-Mode = "M"
+               PERFORM MAINTAIN-LEDGER
+               PERFORM REFRESH-LEDGER-TRAILER
+               CLOSE AuditFile
+               DISPLAY "Ledger maintenance complete."
+               STOP RUN
+           END-IF
+
            PERFORM UNTIL Continue-Flag NOT = "Y"
                DISPLAY "Enter name:" ACCEPT Name-In
-               DISPLAY "Enter principal amount:" ACCEPT Principal
-               DISPLAY "Enter annual rate (%):" ACCEPT Rate
-               DISPLAY "Enter number of years:" ACCEPT Years
 
-               COMPUTE Total = Principal * FUNCTION EXP(Rate / 100 * Years)
+               MOVE "N" TO WS-Principal-Valid
+               PERFORM UNTIL WS-Principal-Valid = "Y"
+                   DISPLAY "Enter principal amount:"
+                   ACCEPT WS-Principal-Text
+                   PERFORM VALIDATE-PRINCIPAL-TEXT
+                   IF WS-Principal-Valid NOT = "Y"
+                       DISPLAY "Invalid principal, must be a "
+                           "positive number"
+                   END-IF
+               END-PERFORM
+
+               PERFORM LOOKUP-RATE-SCHEDULE
+               MOVE WS-Default-Rate TO WS-Default-Rate-Text
+               MOVE "N" TO WS-Rate-Valid
+               PERFORM UNTIL WS-Rate-Valid = "Y"
+                   DISPLAY "Enter annual rate (%), blank for "
+                       "schedule rate " WS-Default-Rate-Text ":"
+                   ACCEPT WS-Rate-Text
+                   IF WS-Rate-Text = SPACES
+                       MOVE WS-Default-Rate TO Rate
+                       MOVE "Y" TO WS-Rate-Valid
+                   ELSE
+                       PERFORM VALIDATE-RATE-TEXT
+                       IF WS-Rate-Valid NOT = "Y"
+                           DISPLAY "Invalid rate, must be over 0 and "
+                               "not more than 100"
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               MOVE "N" TO WS-Years-Valid
+               PERFORM UNTIL WS-Years-Valid = "Y"
+                   DISPLAY "Enter number of years:"
+                   ACCEPT WS-Years-Text
+                   PERFORM VALIDATE-YEARS-TEXT
+                   IF WS-Years-Valid NOT = "Y"
+                       DISPLAY "Invalid years, must be a "
+                           "positive whole number"
+                   END-IF
+               END-PERFORM
+
+               MOVE SPACE TO Interest-Method
+               PERFORM UNTIL Interest-Method = "S"
+                       OR Interest-Method = "C"
+                   DISPLAY "(S)imple interest or (C)ompounding? "
+                   ACCEPT Interest-Method
+                   MOVE FUNCTION UPPER-CASE(Interest-Method)
+                       TO Interest-Method
+               END-PERFORM
 
-               MOVE Name-In        TO Name-Out
-               MOVE Principal      TO Principal-Out
-               MOVE Rate           TO Rate-Out
-               MOVE Years          TO Years-Out
-               MOVE Total          TO Total-Out
+               IF Interest-Method = "S"
+                   COMPUTE Total =
+                       Principal * (1 + (Rate / 100 * Years))
+               ELSE
+                   COMPUTE Total = Principal *
+                       FUNCTION EXP(Rate / 100 * Years)
+               END-IF
+
+               MOVE WS-Next-Acct-Id TO L-ACCT-ID
+               MOVE Name-In        TO L-NAME
+               MOVE Principal      TO L-PRINC
+               MOVE Rate           TO L-RATE
+               MOVE Years          TO L-YEARS
+               MOVE Total          TO L-TOTAL
+               MOVE ZERO           TO L-PRIOR-TOTAL
 
                WRITE Ledger-Record
+               IF WS-Ledger-Status NOT = "00"
+                   DISPLAY "ERROR writing ledger.txt, status = "
+                       WS-Ledger-Status
+                   STOP RUN 1
+               END-IF
+               MOVE "ADD" TO WS-Audit-Action-Text
+               PERFORM WRITE-AUDIT-ENTRY
+               ADD 1 TO WS-Next-Acct-Id
 
                DISPLAY "Add another? (Y/N):" ACCEPT Response
                IF FUNCTION UPPER-CASE(Response) NOT = "Y"
                    MOVE "N" TO Continue-Flag
                END-IF
            END-PERFORM
-           CLOSE LedgerFile
+           PERFORM REFRESH-LEDGER-TRAILER
+           CLOSE AuditFile
            DISPLAY "Ledger updated."
            STOP RUN.
+
+       FIND-NEXT-ACCT-ID.
+           OPEN INPUT LedgerFile
+           IF WS-Ledger-Status = "35"
+               MOVE 0 TO WS-Next-Acct-Id
+           ELSE
+               IF WS-Ledger-Status NOT = "00"
+                   DISPLAY "ERROR opening ledger.txt, status = "
+                       WS-Ledger-Status
+                   STOP RUN 1
+               END-IF
+               PERFORM UNTIL WS-Scan-Eof = "Y"
+                   READ LedgerFile NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-Scan-Eof
+                       NOT AT END
+                           IF L-ACCT-ID NOT = WS-Trailer-Id
+                               AND L-ACCT-ID >= WS-Next-Acct-Id
+                               COMPUTE WS-Next-Acct-Id = L-ACCT-ID + 1
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LedgerFile
+           END-IF.
+
+       INIT-RATE-SCHEDULE.
+           MOVE 1000       TO WS-RS-MAX-PRINC(1)
+           MOVE 1.00        TO WS-RS-RATE(1)
+           MOVE 10000      TO WS-RS-MAX-PRINC(2)
+           MOVE 1.50        TO WS-RS-RATE(2)
+           MOVE 50000      TO WS-RS-MAX-PRINC(3)
+           MOVE 2.00        TO WS-RS-RATE(3)
+           MOVE 9999999999.99 TO WS-RS-MAX-PRINC(4)
+           MOVE 2.50        TO WS-RS-RATE(4).
+
+       WRITE-AUDIT-ENTRY.
+           ACCEPT WS-Audit-Date FROM DATE YYYYMMDD
+           ACCEPT WS-Audit-Time FROM TIME
+           MOVE L-ACCT-ID TO WS-Audit-Acct-Text
+           MOVE SPACES TO Audit-Line
+           STRING WS-Audit-Date    DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-Audit-Time   DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-Audit-Action-Text DELIMITED BY SIZE
+                   " acct=" DELIMITED BY SIZE
+                   WS-Audit-Acct-Text   DELIMITED BY SIZE
+               INTO Audit-Line
+           END-STRING
+           WRITE Audit-Line
+           IF WS-Audit-Status NOT = "00"
+               DISPLAY "ERROR writing ledger_audit.log, status = "
+                   WS-Audit-Status
+           END-IF.
+
+       LOOKUP-RATE-SCHEDULE.
+           MOVE "N" TO WS-RS-Found
+           PERFORM VARYING WS-RS-IDX FROM 1 BY 1
+                   UNTIL WS-RS-IDX > 4 OR WS-RS-Found = "Y"
+               IF Principal <= WS-RS-MAX-PRINC(WS-RS-IDX)
+                   MOVE WS-RS-RATE(WS-RS-IDX) TO WS-Default-Rate
+                   MOVE "Y" TO WS-RS-Found
+               END-IF
+           END-PERFORM.
+
+       MAINTAIN-LEDGER.
+           MOVE "Y" TO WS-Maint-Continue
+           PERFORM UNTIL WS-Maint-Continue NOT = "Y"
+               DISPLAY "Enter account id to maintain:"
+               ACCEPT WS-Lookup-Acct-Text
+               MOVE "N" TO WS-Found-Flag
+               IF FUNCTION TEST-NUMVAL(WS-Lookup-Acct-Text) = 0
+                   COMPUTE WS-Lookup-Acct-Check =
+                       FUNCTION NUMVAL(WS-Lookup-Acct-Text)
+                   IF WS-Lookup-Acct-Check >= 0
+                       AND WS-Lookup-Acct-Check NOT = WS-Trailer-Id
+                       MOVE WS-Lookup-Acct-Check TO L-ACCT-ID
+                       READ LedgerFile
+                           INVALID KEY
+                               DISPLAY "No entry found for account "
+                                   WS-Lookup-Acct-Text
+                           NOT INVALID KEY
+                               MOVE "Y" TO WS-Found-Flag
+                       END-READ
+                   END-IF
+               END-IF
+
+               IF WS-Found-Flag = "Y"
+                   PERFORM DISPLAY-LEDGER-ENTRY
+                   PERFORM PROMPT-MAINT-ACTION
+                   EVALUATE WS-Maint-Action
+                       WHEN "U"
+                           PERFORM UPDATE-LEDGER-ENTRY
+                       WHEN "D"
+                           PERFORM DELETE-LEDGER-ENTRY
+                       WHEN OTHER
+                           DISPLAY "Entry left unchanged."
+                   END-EVALUATE
+               END-IF
+
+               DISPLAY "Maintain another entry? (Y/N):"
+               ACCEPT Response
+               IF FUNCTION UPPER-CASE(Response) NOT = "Y"
+                   MOVE "N" TO WS-Maint-Continue
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-LEDGER-ENTRY.
+           DISPLAY "Account " L-ACCT-ID " - " L-NAME
+           DISPLAY "  Principal: " L-PRINC
+           DISPLAY "  Rate:      " L-RATE
+           DISPLAY "  Years:     " L-YEARS
+           DISPLAY "  Total:     " L-TOTAL.
+
+       PROMPT-MAINT-ACTION.
+           DISPLAY "(U)pdate rate/years, (D)elete, or (C)ancel? "
+           ACCEPT WS-Maint-Action
+           MOVE FUNCTION UPPER-CASE(WS-Maint-Action) TO WS-Maint-Action
+           IF WS-Maint-Action NOT = "U" AND WS-Maint-Action NOT = "D"
+               MOVE "C" TO WS-Maint-Action
+           END-IF.
+
+       UPDATE-LEDGER-ENTRY.
+           MOVE "N" TO WS-Rate-Valid
+           PERFORM UNTIL WS-Rate-Valid = "Y"
+               DISPLAY "Enter new annual rate (%):"
+               ACCEPT WS-Rate-Text
+               PERFORM VALIDATE-RATE-TEXT
+               IF WS-Rate-Valid NOT = "Y"
+                   DISPLAY "Invalid rate, must be over 0 and "
+                       "not more than 100"
+               END-IF
+           END-PERFORM
+
+           MOVE "N" TO WS-Years-Valid
+           PERFORM UNTIL WS-Years-Valid = "Y"
+               DISPLAY "Enter new number of years:"
+               ACCEPT WS-Years-Text
+               PERFORM VALIDATE-YEARS-TEXT
+               IF WS-Years-Valid NOT = "Y"
+                   DISPLAY "Invalid years, must be a "
+                       "positive whole number"
+               END-IF
+           END-PERFORM
+
+           MOVE SPACE TO Interest-Method
+           PERFORM UNTIL Interest-Method = "S"
+                   OR Interest-Method = "C"
+               DISPLAY "(S)imple interest or (C)ompounding? "
+               ACCEPT Interest-Method
+               MOVE FUNCTION UPPER-CASE(Interest-Method)
+                   TO Interest-Method
+           END-PERFORM
+
+           MOVE L-PRINC TO Principal
+           MOVE Rate    TO L-RATE
+           MOVE Years   TO L-YEARS
+           IF Interest-Method = "S"
+               COMPUTE L-TOTAL =
+                   Principal * (1 + (Rate / 100 * Years))
+           ELSE
+               COMPUTE L-TOTAL = Principal *
+                   FUNCTION EXP(Rate / 100 * Years)
+           END-IF
+           MOVE ZERO TO L-PRIOR-TOTAL
+
+           REWRITE Ledger-Record
+           IF WS-Ledger-Status NOT = "00"
+               DISPLAY "ERROR rewriting ledger.txt, status = "
+                   WS-Ledger-Status
+           ELSE
+               MOVE "UPDATE" TO WS-Audit-Action-Text
+               PERFORM WRITE-AUDIT-ENTRY
+               DISPLAY "Entry updated."
+           END-IF.
+
+       DELETE-LEDGER-ENTRY.
+           DELETE LedgerFile RECORD
+           IF WS-Ledger-Status NOT = "00"
+               DISPLAY "ERROR deleting from ledger.txt, status = "
+                   WS-Ledger-Status
+           ELSE
+               MOVE "DELETE" TO WS-Audit-Action-Text
+               PERFORM WRITE-AUDIT-ENTRY
+               DISPLAY "Entry deleted."
+           END-IF.
+
+       VALIDATE-PRINCIPAL-TEXT.
+           MOVE "N" TO WS-Principal-Valid
+           IF FUNCTION TEST-NUMVAL(WS-Principal-Text) = 0
+               COMPUTE WS-Principal-Check =
+                   FUNCTION NUMVAL(WS-Principal-Text)
+               IF WS-Principal-Check > 0
+                   MOVE WS-Principal-Check TO Principal
+                   MOVE "Y" TO WS-Principal-Valid
+               END-IF
+           END-IF.
+
+       VALIDATE-RATE-TEXT.
+           MOVE "N" TO WS-Rate-Valid
+           IF FUNCTION TEST-NUMVAL(WS-Rate-Text) = 0
+               COMPUTE WS-Rate-Check =
+                   FUNCTION NUMVAL(WS-Rate-Text)
+               IF WS-Rate-Check > 0 AND WS-Rate-Check <= 100
+                   MOVE WS-Rate-Check TO Rate
+                   MOVE "Y" TO WS-Rate-Valid
+               END-IF
+           END-IF.
+
+       VALIDATE-YEARS-TEXT.
+           MOVE "N" TO WS-Years-Valid
+           IF FUNCTION TEST-NUMVAL(WS-Years-Text) = 0
+               COMPUTE WS-Years-Check =
+                   FUNCTION NUMVAL(WS-Years-Text)
+               IF WS-Years-Check > 0
+                   MOVE WS-Years-Check TO Years
+                   MOVE "Y" TO WS-Years-Valid
+               END-IF
+           END-IF.
+
+       REFRESH-LEDGER-TRAILER.
+           CLOSE LedgerFile
+           MOVE 0   TO WS-Trailer-Count
+           MOVE 0   TO WS-Trailer-Princ
+           MOVE "N" TO WS-Scan-Eof
+           OPEN INPUT LedgerFile
+           IF WS-Ledger-Status NOT = "00"
+               DISPLAY "ERROR opening ledger.txt, status = "
+                   WS-Ledger-Status
+               STOP RUN 1
+           END-IF
+           PERFORM UNTIL WS-Scan-Eof = "Y"
+               READ LedgerFile NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-Scan-Eof
+                   NOT AT END
+                       IF L-ACCT-ID NOT = WS-Trailer-Id
+                           ADD 1 TO WS-Trailer-Count
+                           ADD L-PRINC TO WS-Trailer-Princ
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE LedgerFile
+
+           OPEN I-O LedgerFile
+           IF WS-Ledger-Status NOT = "00"
+               DISPLAY "ERROR opening ledger.txt, status = "
+                   WS-Ledger-Status
+               STOP RUN 1
+           END-IF
+           MOVE WS-Trailer-Id TO L-ACCT-ID
+           READ LedgerFile
+               INVALID KEY
+                   MOVE "*** TRAILER ***" TO L-NAME
+                   MOVE WS-Trailer-Princ  TO L-PRINC
+                   MOVE ZERO              TO L-RATE
+                   MOVE ZERO              TO L-YEARS
+                   MOVE ZERO              TO L-TOTAL
+                   MOVE WS-Trailer-Count  TO L-PRIOR-TOTAL
+                   WRITE Ledger-Record
+               NOT INVALID KEY
+                   MOVE WS-Trailer-Princ TO L-PRINC
+                   MOVE WS-Trailer-Count TO L-PRIOR-TOTAL
+                   REWRITE Ledger-Record
+           END-READ
+           CLOSE LedgerFile.
