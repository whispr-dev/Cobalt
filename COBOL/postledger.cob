@@ -0,0 +1,122 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSTLEDGER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "transactions.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT LEDGER-FILE ASSIGN TO "ledger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS L-ACCT-ID
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           COPY TRANSREC.
+
+       FD  LEDGER-FILE.
+       01  LEDGER-ENTRY.
+           COPY LEDGREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS       PIC XX.
+       01  WS-LEDGER-STATUS      PIC XX.
+       01  WS-TRANS-EOF          PIC X VALUE 'N'.
+       01  WS-POSTED-COUNT       PIC 9(7) VALUE 0.
+       01  WS-SKIPPED-COUNT      PIC 9(7) VALUE 0.
+       01  WS-EDIT-POSTED        PIC Z(6)9.
+       01  WS-EDIT-SKIPPED       PIC Z(6)9.
+
+      *> Sentinel TRANS-ID of the control-total trailer appended by
+      *> TRANSACTIONS-WRITER; skipped so it is never posted as a
+      *> transaction against whatever account its stored count
+      *> happens to match.
+       01  WS-TRAILER-ID         PIC 9(5) VALUE 99999.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR opening transactions.dat, status = "
+                   WS-TRANS-STATUS
+               STOP RUN 1
+           END-IF
+
+           OPEN I-O LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "ERROR opening ledger.txt, status = "
+                   WS-LEDGER-STATUS
+               CLOSE TRANSACTION-FILE
+               STOP RUN 1
+           END-IF
+
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       IF TRANS-ID NOT = WS-TRAILER-ID
+                           PERFORM POST-ONE-TRANSACTION
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR closing transactions.dat, status = "
+                   WS-TRANS-STATUS
+               STOP RUN 1
+           END-IF
+
+           CLOSE LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "ERROR closing ledger.txt, status = "
+                   WS-LEDGER-STATUS
+               STOP RUN 1
+           END-IF
+
+           MOVE WS-POSTED-COUNT  TO WS-EDIT-POSTED
+           MOVE WS-SKIPPED-COUNT TO WS-EDIT-SKIPPED
+           DISPLAY "Transactions posted to ledger accounts: "
+               WS-EDIT-POSTED
+           DISPLAY "Transactions skipped (no matching account): "
+               WS-EDIT-SKIPPED
+           STOP RUN.
+
+       POST-ONE-TRANSACTION.
+           MOVE TRANS-ACCT-ID TO L-ACCT-ID
+           READ LEDGER-FILE
+               INVALID KEY
+                   DISPLAY "*** SKIPPED: transaction #" TRANS-ID
+                       " references unknown account "
+                       TRANS-ACCT-ID " ***"
+                   ADD 1 TO WS-SKIPPED-COUNT
+               NOT INVALID KEY
+                   EVALUATE TRANS-TYPE
+                       WHEN "DP"
+                           ADD TRANS-AMOUNT TO L-PRINC
+                       WHEN "IN"
+                           ADD TRANS-AMOUNT TO L-PRINC
+                       WHEN "WD"
+                           SUBTRACT TRANS-AMOUNT FROM L-PRINC
+                       WHEN "FE"
+                           SUBTRACT TRANS-AMOUNT FROM L-PRINC
+                       WHEN OTHER
+                           ADD TRANS-AMOUNT TO L-PRINC
+                   END-EVALUATE
+                   REWRITE LEDGER-ENTRY
+                   IF WS-LEDGER-STATUS NOT = "00"
+                       DISPLAY "ERROR posting to ledger.txt, status = "
+                           WS-LEDGER-STATUS
+                   ELSE
+                       ADD 1 TO WS-POSTED-COUNT
+                   END-IF
+           END-READ.
