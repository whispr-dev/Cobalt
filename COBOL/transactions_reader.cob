@@ -10,30 +10,383 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT REPORT-FILE ASSIGN TO "transactions_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-FILE.
        01  TRANSACTION-RECORD.
-           05 TRANS-ID       PIC 9(5).
-           05 TRANS-AMOUNT   PIC 9(7)V99.
+           COPY TRANSREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE           PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS        PIC XX.
+       01  WS-REPORT-STATUS      PIC XX.
        01  TOTAL-AMOUNT          PIC 9(9)V99 VALUE 0.
+       01  RUNNING-BALANCE       PIC 9(9)V99 VALUE 0.
+       01  RECORD-COUNT          PIC 9(7) VALUE 0.
        01  EOF-FLAG              PIC X VALUE 'N'.
 
+       01  WS-EDIT-AMOUNT        PIC Z(7)9.99.
+       01  WS-EDIT-BALANCE       PIC Z(7)9.99.
+       01  WS-EDIT-TOTAL         PIC Z(7)9.99.
+       01  WS-EDIT-COUNT         PIC Z(6)9.
+
+       01  WS-AMOUNT-RJ-IN       PIC X(20).
+       01  WS-AMOUNT-RJ-OUT      PIC X(20).
+       01  WS-EDIT-TRANS-ID      PIC 9(5).
+
+      *> The writer appends a trailer record (sentinel TRANS-ID
+      *> 99999) as the last record; its TRANS-ACCT-ID/TRANS-AMOUNT
+      *> fields hold the record count and total amount as of that
+      *> run, used here to verify nothing was lost to truncation.
+       01  WS-TRAILER-ID         PIC 9(5) VALUE 99999.
+       01  WS-TRAILER-FOUND      PIC X VALUE 'N'.
+       01  WS-TRAILER-COUNT      PIC 9(7).
+       01  WS-TRAILER-TOTAL      PIC 9(7)V99.
+
+       01  WS-SEEN-IDS.
+           05 WS-SEEN-ID    OCCURS 500 TIMES
+                             INDEXED BY SEEN-IDX
+                             PIC 9(5) VALUE 0.
+       01  WS-SEEN-COUNT         PIC 9(5) VALUE 0.
+       01  WS-DUP-FOUND          PIC X VALUE 'N'.
+       01  WS-SCAN-IDX           PIC 9(5).
+       01  WS-SEEN-FULL-WARNED   PIC X VALUE 'N'.
+
+       01  WS-THRESHOLD-TEXT     PIC X(10).
+       01  WS-HV-THRESHOLD       PIC 9(7)V99 VALUE 10000.00.
+
+       01  WS-HV-ENTRIES.
+           05 WS-HV-ID      OCCURS 500 TIMES PIC 9(5).
+           05 WS-HV-AMOUNT  OCCURS 500 TIMES PIC 9(7)V99.
+       01  WS-HV-COUNT           PIC 9(5) VALUE 0.
+       01  WS-HV-FULL-WARNED     PIC X VALUE 'N'.
+       01  WS-HV-IDX             PIC 9(5).
+       01  WS-EDIT-HV-AMOUNT     PIC Z(7)9.99.
+
+       01  WS-CAT-DEPOSIT        PIC 9(9)V99 VALUE 0.
+       01  WS-CAT-WITHDRAWAL     PIC 9(9)V99 VALUE 0.
+       01  WS-CAT-FEE            PIC 9(9)V99 VALUE 0.
+       01  WS-CAT-INTEREST       PIC 9(9)V99 VALUE 0.
+       01  WS-EDIT-CAT           PIC Z(7)9.99.
+
+       01  WS-FROM-DATE-TEXT     PIC X(8).
+       01  WS-TO-DATE-TEXT       PIC X(8).
+       01  WS-FROM-DATE          PIC 9(8) VALUE 00000000.
+       01  WS-TO-DATE            PIC 9(8) VALUE 99999999.
+
        PROCEDURE DIVISION.
        BEGIN.
+           DISPLAY "Filter from date (YYYYMMDD, blank = no limit): "
+           MOVE SPACES TO WS-FROM-DATE-TEXT
+           ACCEPT WS-FROM-DATE-TEXT
+           IF WS-FROM-DATE-TEXT NOT = SPACES
+               IF FUNCTION TEST-NUMVAL(WS-FROM-DATE-TEXT) = 0
+                   MOVE WS-FROM-DATE-TEXT TO WS-FROM-DATE
+               ELSE
+                   DISPLAY "Invalid from-date, ignoring filter"
+               END-IF
+           END-IF
+
+           DISPLAY "Filter to date (YYYYMMDD, blank = no limit): "
+           MOVE SPACES TO WS-TO-DATE-TEXT
+           ACCEPT WS-TO-DATE-TEXT
+           IF WS-TO-DATE-TEXT NOT = SPACES
+               IF FUNCTION TEST-NUMVAL(WS-TO-DATE-TEXT) = 0
+                   MOVE WS-TO-DATE-TEXT TO WS-TO-DATE
+               ELSE
+                   DISPLAY "Invalid to-date, ignoring filter"
+               END-IF
+           END-IF
+
+           MOVE SPACES TO WS-THRESHOLD-TEXT
+           ACCEPT WS-THRESHOLD-TEXT FROM ENVIRONMENT
+               "TRANS_HIGH_VALUE_THRESHOLD"
+           IF WS-THRESHOLD-TEXT NOT = SPACES
+               AND FUNCTION TEST-NUMVAL(WS-THRESHOLD-TEXT) = 0
+               COMPUTE WS-HV-THRESHOLD =
+                   FUNCTION NUMVAL(WS-THRESHOLD-TEXT)
+           END-IF
            OPEN INPUT TRANSACTION-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR opening transactions.dat, status = "
+                   WS-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR opening report file, status = "
+                   WS-REPORT-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE "TRANSACTION SUMMARY REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "TRANS-ID   AMOUNT        RUNNING BAL" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "---------------------------------------" TO REPORT-LINE
+           WRITE REPORT-LINE
+
            PERFORM UNTIL EOF-FLAG = 'Y'
                READ TRANSACTION-FILE
                    AT END
                        MOVE 'Y' TO EOF-FLAG
                    NOT AT END
+                       IF WS-FILE-STATUS NOT = "00"
+                           DISPLAY "ERROR reading transactions.dat, "
+                               "status = " WS-FILE-STATUS
+                           CLOSE TRANSACTION-FILE
+                           CLOSE REPORT-FILE
+                           MOVE 1 TO RETURN-CODE
+                           GOBACK
+                       END-IF
+                       IF TRANS-ID = WS-TRAILER-ID
+                           MOVE TRANS-ACCT-ID TO WS-TRAILER-COUNT
+                           MOVE TRANS-AMOUNT  TO WS-TRAILER-TOTAL
+                           MOVE 'Y' TO WS-TRAILER-FOUND
+                       ELSE
+                       IF TRANS-DATE >= WS-FROM-DATE
+                           AND TRANS-DATE <= WS-TO-DATE
                        DISPLAY "Trnsctn #" TRANS-ID " = " TRANS-AMOUNT
+                       MOVE 'N' TO WS-DUP-FOUND
+                       PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                               UNTIL WS-SCAN-IDX > WS-SEEN-COUNT
+                           IF WS-SEEN-ID(WS-SCAN-IDX) = TRANS-ID
+                               MOVE 'Y' TO WS-DUP-FOUND
+                           END-IF
+                       END-PERFORM
+                       IF WS-DUP-FOUND = 'Y'
+                           DISPLAY "*** WARNING: duplicate TRANS-ID "
+                               TRANS-ID " encountered ***"
+                       ELSE
+                           IF WS-SEEN-COUNT < 500
+                               ADD 1 TO WS-SEEN-COUNT
+                               MOVE TRANS-ID
+                                   TO WS-SEEN-ID(WS-SEEN-COUNT)
+                           ELSE
+                               IF WS-SEEN-FULL-WARNED = 'N'
+                                   DISPLAY "*** WARNING: "
+                                       "duplicate-detection table "
+                                       "full (500), further "
+                                       "duplicates may go undetected"
+                                   MOVE 'Y' TO WS-SEEN-FULL-WARNED
+                               END-IF
+                           END-IF
+                       END-IF
                        ADD TRANS-AMOUNT TO TOTAL-AMOUNT
+                       ADD TRANS-AMOUNT TO RUNNING-BALANCE
+                       ADD 1 TO RECORD-COUNT
+                       EVALUATE TRANS-TYPE
+                           WHEN "DP"
+                               ADD TRANS-AMOUNT TO WS-CAT-DEPOSIT
+                           WHEN "WD"
+                               ADD TRANS-AMOUNT TO WS-CAT-WITHDRAWAL
+                           WHEN "FE"
+                               ADD TRANS-AMOUNT TO WS-CAT-FEE
+                           WHEN "IN"
+                               ADD TRANS-AMOUNT TO WS-CAT-INTEREST
+                       END-EVALUATE
+                       IF TRANS-AMOUNT > WS-HV-THRESHOLD
+                           IF WS-HV-COUNT < 500
+                               ADD 1 TO WS-HV-COUNT
+                               MOVE TRANS-ID TO WS-HV-ID(WS-HV-COUNT)
+                               MOVE TRANS-AMOUNT
+                                   TO WS-HV-AMOUNT(WS-HV-COUNT)
+                           ELSE
+                               IF WS-HV-FULL-WARNED = 'N'
+                                   DISPLAY "*** WARNING: "
+                                       "high-value table full (500), "
+                                       "further exceptions won't be "
+                                       "listed below ***"
+                                   MOVE 'Y' TO WS-HV-FULL-WARNED
+                               END-IF
+                           END-IF
+                       END-IF
+                       DISPLAY "    Running balance = " RUNNING-BALANCE
+                       MOVE TRANS-AMOUNT   TO WS-EDIT-AMOUNT
+                       MOVE RUNNING-BALANCE TO WS-EDIT-BALANCE
+                       MOVE WS-EDIT-AMOUNT TO WS-AMOUNT-RJ-IN
+                       CALL "RJUSTIFY" USING WS-AMOUNT-RJ-IN
+                           WS-AMOUNT-RJ-OUT
+                       MOVE TRANS-ID TO WS-EDIT-TRANS-ID
+                       MOVE SPACES TO REPORT-LINE
+                       STRING WS-EDIT-TRANS-ID DELIMITED BY SIZE
+                              "      "        DELIMITED BY SIZE
+                              WS-AMOUNT-RJ-OUT DELIMITED BY SIZE
+                              "   "           DELIMITED BY SIZE
+                              WS-EDIT-BALANCE DELIMITED BY SIZE
+                         INTO REPORT-LINE
+                       END-STRING
+                       WRITE REPORT-LINE
+                       IF WS-REPORT-STATUS NOT = "00"
+                           DISPLAY "ERROR writing report line, status "
+                               WS-REPORT-STATUS
+                           CLOSE TRANSACTION-FILE
+                           CLOSE REPORT-FILE
+                           MOVE 1 TO RETURN-CODE
+                           GOBACK
+                       END-IF
+                       END-IF
+                       END-IF
                END-READ
            END-PERFORM
+
+           MOVE "---------------------------------------" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE RECORD-COUNT  TO WS-EDIT-COUNT
+           MOVE TOTAL-AMOUNT  TO WS-EDIT-TOTAL
+           MOVE SPACES TO REPORT-LINE
+           STRING "RECORD COUNT: " DELIMITED BY SIZE
+                  WS-EDIT-COUNT    DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL AMOUNT: " DELIMITED BY SIZE
+                  WS-EDIT-TOTAL    DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           PERFORM VERIFY-TRAILER
+           PERFORM PRINT-CATEGORY-TOTALS
+           PERFORM PRINT-EXCEPTIONS
+
            CLOSE TRANSACTION-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR closing transactions.dat, status = "
+                   WS-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+           CLOSE REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR closing report file, status = "
+                   WS-REPORT-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
            DISPLAY "Total Amount = " TOTAL-AMOUNT
-           STOP RUN.
+           DISPLAY "Summary report written to transactions_report.txt"
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       PRINT-CATEGORY-TOTALS.
+           DISPLAY " "
+           DISPLAY "TOTALS BY CATEGORY"
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "TOTALS BY CATEGORY" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-CAT-DEPOSIT TO WS-EDIT-CAT
+           DISPLAY "    Deposits   = " WS-EDIT-CAT
+           MOVE SPACES TO REPORT-LINE
+           STRING "    Deposits   = " DELIMITED BY SIZE
+                  WS-EDIT-CAT         DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-CAT-WITHDRAWAL TO WS-EDIT-CAT
+           DISPLAY "    Withdrawals = " WS-EDIT-CAT
+           MOVE SPACES TO REPORT-LINE
+           STRING "    Withdrawals = " DELIMITED BY SIZE
+                  WS-EDIT-CAT          DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-CAT-FEE TO WS-EDIT-CAT
+           DISPLAY "    Fees       = " WS-EDIT-CAT
+           MOVE SPACES TO REPORT-LINE
+           STRING "    Fees       = " DELIMITED BY SIZE
+                  WS-EDIT-CAT         DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-CAT-INTEREST TO WS-EDIT-CAT
+           DISPLAY "    Interest   = " WS-EDIT-CAT
+           MOVE SPACES TO REPORT-LINE
+           STRING "    Interest   = " DELIMITED BY SIZE
+                  WS-EDIT-CAT         DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+       PRINT-EXCEPTIONS.
+           DISPLAY " "
+           DISPLAY "HIGH-VALUE TRANSACTION EXCEPTIONS (over "
+               WS-HV-THRESHOLD ")"
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "HIGH-VALUE EXCEPTIONS (over " DELIMITED BY SIZE
+                  WS-HV-THRESHOLD              DELIMITED BY SIZE
+                  ")"                          DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           IF WS-HV-COUNT = 0
+               DISPLAY "    (none)"
+               MOVE "    (none)" TO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               PERFORM VARYING WS-HV-IDX FROM 1 BY 1
+                       UNTIL WS-HV-IDX > WS-HV-COUNT
+                   MOVE WS-HV-AMOUNT(WS-HV-IDX) TO WS-EDIT-HV-AMOUNT
+                   DISPLAY "    Trnsctn #" WS-HV-ID(WS-HV-IDX)
+                       " = " WS-EDIT-HV-AMOUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "    Trnsctn #" DELIMITED BY SIZE
+                          WS-HV-ID(WS-HV-IDX) DELIMITED BY SIZE
+                          " = "            DELIMITED BY SIZE
+                          WS-EDIT-HV-AMOUNT DELIMITED BY SIZE
+                     INTO REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-LINE
+               END-PERFORM
+           END-IF.
+
+       VERIFY-TRAILER.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-FROM-DATE NOT = 00000000 OR WS-TO-DATE NOT = 99999999
+               DISPLAY "Trailer check skipped - date filter active"
+               MOVE "Trailer check skipped - date filter active"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               IF WS-TRAILER-FOUND = 'N'
+                   DISPLAY "*** WARNING: no trailer record found in "
+                       "transactions.dat - totals unverified ***"
+                   MOVE "*** WARNING: no trailer found ***"
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+               ELSE
+                   IF WS-TRAILER-COUNT = RECORD-COUNT
+                           AND WS-TRAILER-TOTAL = TOTAL-AMOUNT
+                       DISPLAY "Trailer check OK: record count and "
+                           "total amount match"
+                       MOVE "Trailer check OK: totals match"
+                           TO REPORT-LINE
+                       WRITE REPORT-LINE
+                   ELSE
+                       DISPLAY "*** WARNING: trailer mismatch - file "
+                           "may be truncated or corrupted ***"
+                       MOVE "*** WARNING: trailer mismatch ***"
+                           TO REPORT-LINE
+                       WRITE REPORT-LINE
+                   END-IF
+               END-IF
+           END-IF.
