@@ -0,0 +1,70 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCRUELEDGER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "ledger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS L-ACCT-ID
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+       01  LEDGER-ENTRY.
+           COPY LEDGREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LEDGER-STATUS      PIC XX.
+       01  WS-LEDGER-EOF         PIC X VALUE 'N'.
+       01  WS-ACCRUED-COUNT      PIC 9(7) VALUE 0.
+       01  WS-EDIT-ACCRUED       PIC Z(6)9.
+
+      *> Sentinel L-ACCT-ID of the control-total trailer maintained
+      *> by WriteLedger; skipped so accrual never overwrites it.
+       01  WS-TRAILER-ID         PIC 9(6) VALUE 999999.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN I-O LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "ERROR opening ledger.txt, status = "
+                   WS-LEDGER-STATUS
+               STOP RUN 1
+           END-IF
+
+           PERFORM UNTIL WS-LEDGER-EOF = 'Y'
+               READ LEDGER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-LEDGER-EOF
+                   NOT AT END
+                       IF L-ACCT-ID NOT = WS-TRAILER-ID
+                           PERFORM ACCRUE-ONE-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "ERROR closing ledger.txt, status = "
+                   WS-LEDGER-STATUS
+               STOP RUN 1
+           END-IF
+
+           MOVE WS-ACCRUED-COUNT TO WS-EDIT-ACCRUED
+           DISPLAY "Accounts accrued this run: " WS-EDIT-ACCRUED
+           STOP RUN.
+
+       ACCRUE-ONE-ENTRY.
+           MOVE L-TOTAL TO L-PRIOR-TOTAL
+           COMPUTE L-TOTAL = L-TOTAL * (1 + (L-RATE / 100 / 12))
+           REWRITE LEDGER-ENTRY
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "ERROR accruing ledger.txt, status = "
+                   WS-LEDGER-STATUS
+           ELSE
+               ADD 1 TO WS-ACCRUED-COUNT
+           END-IF.
