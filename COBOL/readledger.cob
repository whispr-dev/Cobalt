@@ -6,52 +6,445 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT LEDGER-FILE ASSIGN TO "ledger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS L-ACCT-ID
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "ledger_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD LEDGER-FILE.
        01 LEDGER-ENTRY.
-           05 L-NAME         PIC X(20).
-           05 L-PRINC        PIC 9(10)V99.
-           05 L-RATE         PIC 9(2)V99.
-           05 L-YEARS        PIC 9(4).
-           05 L-TOTAL        PIC 9(8)V99.
+           COPY LEDGREC.
+
+       FD CSV-FILE.
+       01 CSV-LINE           PIC X(80).
 
        WORKING-STORAGE SECTION.
+       01 WS-LEDGER-STATUS   PIC XX.
        01 WS-EOF             PIC X VALUE "N".
            88 EOF            VALUE "Y".
            88 NOT-EOF        VALUE "N".
 
        01 FILLER.
+           05 WS-ACCT-ID     PIC 9(6).
            05 WS-NAME        PIC X(20).
-           05 WS-PRINC       PIC ZZ,ZZZ,ZZ9.99.
-           05 WS-RATE        PIC Z9.99.
+           05 WS-PRINC       PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 WS-RATE        PIC ZZ9.99.
            05 WS-YEARS       PIC Z(4).
-           05 WS-TOTAL       PIC ZZ,ZZZ,ZZ9.99.
+           05 WS-TOTAL       PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-PRINC-SUM       PIC 9(10)V99 VALUE 0.
+       01 WS-TOTAL-SUM       PIC 9(9)V99 VALUE 0.
+       01 WS-EDIT-PRINC-SUM  PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-EDIT-TOTAL-SUM  PIC ZZZ,ZZZ,ZZ9.99.
+
+      *> Whole-book totals, accumulated over every loaded account
+      *> regardless of the rate filter / name search, so the grand
+      *> total line req014 asked for still reflects the whole book's
+      *> position even when a filter/search narrows which rows print.
+       01 WS-BOOK-PRINC-SUM     PIC 9(10)V99 VALUE 0.
+       01 WS-BOOK-TOTAL-SUM     PIC 9(9)V99 VALUE 0.
+       01 WS-EDIT-BOOK-PRINC-SUM PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-EDIT-BOOK-TOTAL-SUM PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-MATCH-COUNT        PIC 9(4) VALUE 0.
+       01 WS-EDIT-MATCH-COUNT   PIC Z(3)9.
+       01 WS-FILTER-ACTIVE      PIC X VALUE 'N'.
+       01 WS-TABLE-FULL-WARNED  PIC X VALUE 'N'.
+
+       01 WS-LEDGER-TABLE.
+           05 WS-LROW         OCCURS 200 TIMES
+                   INDEXED BY WS-LIDX WS-LJDX.
+               10 WS-T-ACCT-ID PIC 9(6).
+               10 WS-T-NAME   PIC X(20).
+               10 WS-T-PRINC  PIC 9(10)V99.
+               10 WS-T-RATE   PIC 9(3)V99.
+               10 WS-T-YEARS  PIC 9(4).
+               10 WS-T-TOTAL  PIC 9(9)V99.
+       01 WS-ENTRY-COUNT     PIC 9(4) VALUE 0.
+
+       01 WS-SWAP-ROW.
+           05 WS-SWAP-ACCT-ID PIC 9(6).
+           05 WS-SWAP-NAME    PIC X(20).
+           05 WS-SWAP-PRINC   PIC 9(10)V99.
+           05 WS-SWAP-RATE    PIC 9(3)V99.
+           05 WS-SWAP-YEARS   PIC 9(4).
+           05 WS-SWAP-TOTAL   PIC 9(9)V99.
+
+       01 WS-SORT-MODE       PIC X VALUE 'F'.
+       01 WS-RATE-FROM-TEXT  PIC X(6).
+       01 WS-RATE-TO-TEXT    PIC X(6).
+       01 WS-RATE-FROM       PIC 9(3)V99 VALUE 0.
+       01 WS-RATE-TO         PIC 9(3)V99 VALUE 999.99.
+
+       01 WS-OUTPUT-MODE     PIC X VALUE 'D'.
+       01 WS-PAGE-SIZE-TEXT  PIC X(4).
+       01 WS-PAGE-SIZE       PIC 9(3) VALUE 20.
+       01 WS-LINE-COUNT      PIC 9(3) VALUE 0.
+       01 WS-PAGE-NUM        PIC 9(3) VALUE 1.
+       01 WS-EDIT-PAGE-NUM   PIC ZZ9.
+
+       01 WS-SEARCH-TEXT     PIC X(20) VALUE SPACES.
+       01 WS-SEARCH-LEN      PIC 9(2) VALUE 0.
+       01 WS-NAME-LEN        PIC 9(2) VALUE 0.
+       01 WS-NAME-MATCH      PIC X VALUE 'Y'.
+       01 WS-SEARCH-POS      PIC 9(2) VALUE 0.
+       01 WS-CSV-STATUS      PIC XX.
+       01 WS-CSV-ACCT-TEXT   PIC 9(6).
+       01 WS-CSV-PRINC-TEXT  PIC 9(10).99.
+       01 WS-CSV-RATE-TEXT   PIC 9(3).99.
+       01 WS-CSV-YEARS-TEXT  PIC 9(4).
+       01 WS-CSV-TOTAL-TEXT  PIC 9(9).99.
+
+      *> WriteLedger maintains a trailer entry at the PIC 9(6) max
+      *> account id (record count in L-PRIOR-TOTAL, total principal
+      *> in L-PRINC) so this program can verify the file wasn't
+      *> truncated or corrupted.
+       01 WS-TRAILER-ID      PIC 9(6) VALUE 999999.
+       01 WS-TRAILER-FOUND   PIC X VALUE 'N'.
+       01 WS-TRAILER-COUNT   PIC 9(9)V99 VALUE 0.
+       01 WS-TRAILER-PRINC   PIC 9(10)V99 VALUE 0.
+       01 WS-CALC-PRINC-SUM  PIC 9(10)V99 VALUE 0.
 
        PROCEDURE DIVISION.
        BEGIN.
            OPEN INPUT LEDGER-FILE
-           DISPLAY "--------------------------------------------------------------------------"
-           DISPLAY "| NAME               | PRINCIPAL | RATE  | YRS  | TOTAL            |"
-           DISPLAY "--------------------------------------------------------------------------"
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "ERROR opening ledger.txt, status = "
+                   WS-LEDGER-STATUS
+               STOP RUN 1
+           END-IF
+           PERFORM LOAD-LEDGER-TABLE
+           CLOSE LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "ERROR closing ledger.txt, status = "
+                   WS-LEDGER-STATUS
+               STOP RUN 1
+           END-IF
+           PERFORM VERIFY-LEDGER-TRAILER
+
+           PERFORM PROMPT-SORT-MODE
+           PERFORM PROMPT-RATE-FILTER
+           PERFORM PROMPT-SEARCH-NAME
+           PERFORM PROMPT-OUTPUT-MODE
+           PERFORM SORT-LEDGER-TABLE
+           PERFORM CHECK-FILTER-ACTIVE
+           PERFORM SUM-BOOK-TOTALS
+
+           IF WS-OUTPUT-MODE = 'C'
+               PERFORM EXPORT-LEDGER-CSV
+           ELSE
+               PERFORM PROMPT-PAGE-SIZE
+               PERFORM PRINT-LEDGER-TABLE
+           END-IF
+           STOP RUN.
+
+       LOAD-LEDGER-TABLE.
            PERFORM UNTIL EOF
                READ LEDGER-FILE
                    AT END
                        SET EOF TO TRUE
                    NOT AT END
-                       MOVE L-NAME  TO WS-NAME
-                       MOVE L-PRINC TO WS-PRINC
-                       MOVE L-RATE  TO WS-RATE
-                       MOVE L-YEARS TO WS-YEARS
-                       MOVE L-TOTAL TO WS-TOTAL
-                       DISPLAY "| " WS-NAME " | "
-                               WS-PRINC " | "
-                               WS-RATE  " | "
-                               WS-YEARS " | "
-                               WS-TOTAL " |"
+                       IF L-ACCT-ID = WS-TRAILER-ID
+                           MOVE 'Y' TO WS-TRAILER-FOUND
+                           MOVE L-PRIOR-TOTAL TO WS-TRAILER-COUNT
+                           MOVE L-PRINC       TO WS-TRAILER-PRINC
+                       ELSE
+                           IF WS-ENTRY-COUNT < 200
+                               ADD 1 TO WS-ENTRY-COUNT
+                               MOVE L-ACCT-ID TO
+                                   WS-T-ACCT-ID(WS-ENTRY-COUNT)
+                               MOVE L-NAME  TO
+                                   WS-T-NAME(WS-ENTRY-COUNT)
+                               MOVE L-PRINC TO
+                                   WS-T-PRINC(WS-ENTRY-COUNT)
+                               MOVE L-RATE  TO
+                                   WS-T-RATE(WS-ENTRY-COUNT)
+                               MOVE L-YEARS TO
+                                   WS-T-YEARS(WS-ENTRY-COUNT)
+                               MOVE L-TOTAL TO
+                                   WS-T-TOTAL(WS-ENTRY-COUNT)
+                               ADD L-PRINC TO WS-CALC-PRINC-SUM
+                           ELSE
+                               IF WS-TABLE-FULL-WARNED = 'N'
+                                   DISPLAY "*** WARNING: "
+                                       "ledger table full (200), "
+                                       "further accounts won't be "
+                                       "listed ***"
+                                   MOVE 'Y' TO WS-TABLE-FULL-WARNED
+                               END-IF
+                           END-IF
+                       END-IF
+           END-PERFORM.
+
+       VERIFY-LEDGER-TRAILER.
+           IF WS-TRAILER-FOUND = 'N'
+               DISPLAY "*** WARNING: no trailer record found in "
+                   "ledger.txt - totals unverified ***"
+           ELSE
+               IF WS-TRAILER-COUNT = WS-ENTRY-COUNT
+                       AND WS-TRAILER-PRINC = WS-CALC-PRINC-SUM
+                   DISPLAY "Trailer check OK: record count and "
+                       "total principal match"
+               ELSE
+                   DISPLAY "*** WARNING: trailer mismatch - file "
+                       "may be truncated or corrupted ***"
+               END-IF
+           END-IF.
+
+       PROMPT-SORT-MODE.
+           DISPLAY "Sort by (N)ame, (P)rincipal descending, or "
+               "(F)ile order? "
+           ACCEPT WS-SORT-MODE
+           MOVE FUNCTION UPPER-CASE(WS-SORT-MODE) TO WS-SORT-MODE
+           IF WS-SORT-MODE NOT = 'N' AND WS-SORT-MODE NOT = 'P'
+               MOVE 'F' TO WS-SORT-MODE
+           END-IF.
+
+       PROMPT-RATE-FILTER.
+           DISPLAY "Filter from rate (blank = no limit): "
+           ACCEPT WS-RATE-FROM-TEXT
+           IF WS-RATE-FROM-TEXT NOT = SPACES
+               AND FUNCTION TEST-NUMVAL(WS-RATE-FROM-TEXT) = 0
+               COMPUTE WS-RATE-FROM =
+                   FUNCTION NUMVAL(WS-RATE-FROM-TEXT)
+           END-IF
+
+           DISPLAY "Filter to rate (blank = no limit): "
+           ACCEPT WS-RATE-TO-TEXT
+           IF WS-RATE-TO-TEXT NOT = SPACES
+               AND FUNCTION TEST-NUMVAL(WS-RATE-TO-TEXT) = 0
+               COMPUTE WS-RATE-TO =
+                   FUNCTION NUMVAL(WS-RATE-TO-TEXT)
+           END-IF.
+
+       PROMPT-OUTPUT-MODE.
+           DISPLAY "Output to (D)isplay table or (C)SV export file? "
+           ACCEPT WS-OUTPUT-MODE
+           MOVE FUNCTION UPPER-CASE(WS-OUTPUT-MODE) TO WS-OUTPUT-MODE
+           IF WS-OUTPUT-MODE NOT = 'C'
+               MOVE 'D' TO WS-OUTPUT-MODE
+           END-IF.
+
+       PROMPT-SEARCH-NAME.
+           DISPLAY "Search account name, partial OK (blank = all): "
+           ACCEPT WS-SEARCH-TEXT
+           MOVE FUNCTION UPPER-CASE(WS-SEARCH-TEXT) TO WS-SEARCH-TEXT.
+
+       CHECK-NAME-MATCH.
+           MOVE 'Y' TO WS-NAME-MATCH
+           IF WS-SEARCH-TEXT NOT = SPACES
+               MOVE 'N' TO WS-NAME-MATCH
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-TEXT))
+                   TO WS-SEARCH-LEN
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-T-NAME(WS-LIDX)))
+                   TO WS-NAME-LEN
+               IF WS-SEARCH-LEN > 0 AND WS-SEARCH-LEN <= WS-NAME-LEN
+                   PERFORM VARYING WS-SEARCH-POS FROM 1 BY 1
+                           UNTIL WS-SEARCH-POS >
+                               WS-NAME-LEN - WS-SEARCH-LEN + 1
+                               OR WS-NAME-MATCH = 'Y'
+                       IF FUNCTION UPPER-CASE(WS-T-NAME(WS-LIDX)
+                               (WS-SEARCH-POS:WS-SEARCH-LEN)) =
+                               WS-SEARCH-TEXT(1:WS-SEARCH-LEN)
+                           MOVE 'Y' TO WS-NAME-MATCH
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       PROMPT-PAGE-SIZE.
+           DISPLAY "Lines per page before repeating the header "
+               "(blank = 20): "
+           ACCEPT WS-PAGE-SIZE-TEXT
+           IF WS-PAGE-SIZE-TEXT NOT = SPACES
+               AND FUNCTION TEST-NUMVAL(WS-PAGE-SIZE-TEXT) = 0
+               AND FUNCTION NUMVAL(WS-PAGE-SIZE-TEXT) > 0
+               COMPUTE WS-PAGE-SIZE =
+                   FUNCTION NUMVAL(WS-PAGE-SIZE-TEXT)
+           END-IF.
+
+       SORT-LEDGER-TABLE.
+           IF WS-SORT-MODE = 'F' OR WS-ENTRY-COUNT < 2
+               CONTINUE
+           ELSE
+               PERFORM VARYING WS-LIDX FROM 1 BY 1
+                       UNTIL WS-LIDX > WS-ENTRY-COUNT - 1
+                   PERFORM VARYING WS-LJDX FROM WS-LIDX BY 1
+                           UNTIL WS-LJDX > WS-ENTRY-COUNT
+                       PERFORM EVALUATE-SWAP-NEEDED
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       EVALUATE-SWAP-NEEDED.
+           EVALUATE WS-SORT-MODE
+               WHEN 'N'
+                   IF WS-T-NAME(WS-LJDX) < WS-T-NAME(WS-LIDX)
+                       PERFORM SWAP-ROWS
+                   END-IF
+               WHEN 'P'
+                   IF WS-T-PRINC(WS-LJDX) > WS-T-PRINC(WS-LIDX)
+                       PERFORM SWAP-ROWS
+                   END-IF
+           END-EVALUATE.
+
+       SWAP-ROWS.
+           MOVE WS-T-ACCT-ID(WS-LIDX) TO WS-SWAP-ACCT-ID
+           MOVE WS-T-NAME(WS-LIDX)  TO WS-SWAP-NAME
+           MOVE WS-T-PRINC(WS-LIDX) TO WS-SWAP-PRINC
+           MOVE WS-T-RATE(WS-LIDX)  TO WS-SWAP-RATE
+           MOVE WS-T-YEARS(WS-LIDX) TO WS-SWAP-YEARS
+           MOVE WS-T-TOTAL(WS-LIDX) TO WS-SWAP-TOTAL
+
+           MOVE WS-T-ACCT-ID(WS-LJDX) TO WS-T-ACCT-ID(WS-LIDX)
+           MOVE WS-T-NAME(WS-LJDX)  TO WS-T-NAME(WS-LIDX)
+           MOVE WS-T-PRINC(WS-LJDX) TO WS-T-PRINC(WS-LIDX)
+           MOVE WS-T-RATE(WS-LJDX)  TO WS-T-RATE(WS-LIDX)
+           MOVE WS-T-YEARS(WS-LJDX) TO WS-T-YEARS(WS-LIDX)
+           MOVE WS-T-TOTAL(WS-LJDX) TO WS-T-TOTAL(WS-LIDX)
+
+           MOVE WS-SWAP-ACCT-ID TO WS-T-ACCT-ID(WS-LJDX)
+           MOVE WS-SWAP-NAME  TO WS-T-NAME(WS-LJDX)
+           MOVE WS-SWAP-PRINC TO WS-T-PRINC(WS-LJDX)
+           MOVE WS-SWAP-RATE  TO WS-T-RATE(WS-LJDX)
+           MOVE WS-SWAP-YEARS TO WS-T-YEARS(WS-LJDX)
+           MOVE WS-SWAP-TOTAL TO WS-T-TOTAL(WS-LJDX).
+
+       PRINT-LEDGER-TABLE.
+           PERFORM PRINT-PAGE-HEADER
+
+           PERFORM VARYING WS-LIDX FROM 1 BY 1
+                   UNTIL WS-LIDX > WS-ENTRY-COUNT
+               PERFORM CHECK-NAME-MATCH
+               IF WS-T-RATE(WS-LIDX) >= WS-RATE-FROM
+                   AND WS-T-RATE(WS-LIDX) <= WS-RATE-TO
+                   AND WS-NAME-MATCH = 'Y'
+                   IF WS-LINE-COUNT >= WS-PAGE-SIZE
+                       PERFORM PRINT-PAGE-HEADER
+                   END-IF
+                   MOVE WS-T-ACCT-ID(WS-LIDX) TO WS-ACCT-ID
+                   CALL "RJUSTIFY" USING WS-T-NAME(WS-LIDX) WS-NAME
+                   MOVE WS-T-PRINC(WS-LIDX) TO WS-PRINC
+                   MOVE WS-T-RATE(WS-LIDX)  TO WS-RATE
+                   MOVE WS-T-YEARS(WS-LIDX) TO WS-YEARS
+                   MOVE WS-T-TOTAL(WS-LIDX) TO WS-TOTAL
+                   DISPLAY "| " WS-ACCT-ID " | " WS-NAME " | "
+                           WS-PRINC " | "
+                           WS-RATE  " | "
+                           WS-YEARS " | "
+                           WS-TOTAL " |"
+                   ADD 1 TO WS-LINE-COUNT
+                   ADD 1 TO WS-MATCH-COUNT
+                   ADD WS-T-PRINC(WS-LIDX) TO WS-PRINC-SUM
+                   ADD WS-T-TOTAL(WS-LIDX) TO WS-TOTAL-SUM
+               END-IF
            END-PERFORM
-           DISPLAY "--------------------------------------------------------------------------"
-           CLOSE LEDGER-FILE
-           STOP RUN.
+
+           DISPLAY "---------------------------------------------------"
+               "---------------------------"
+           PERFORM DISPLAY-GRAND-TOTALS.
+
+      *> Unfiltered totals across every loaded account (see
+      *> WS-BOOK-PRINC-SUM/WS-BOOK-TOTAL-SUM's comment), so the "book
+      *> position at a glance" req014 asked for survives req015's
+      *> rate filter and req018's name search.
+       SUM-BOOK-TOTALS.
+           MOVE 0 TO WS-BOOK-PRINC-SUM
+           MOVE 0 TO WS-BOOK-TOTAL-SUM
+           PERFORM VARYING WS-LIDX FROM 1 BY 1
+                   UNTIL WS-LIDX > WS-ENTRY-COUNT
+               ADD WS-T-PRINC(WS-LIDX) TO WS-BOOK-PRINC-SUM
+               ADD WS-T-TOTAL(WS-LIDX) TO WS-BOOK-TOTAL-SUM
+           END-PERFORM.
+
+       CHECK-FILTER-ACTIVE.
+           IF WS-RATE-FROM NOT = 0 OR WS-RATE-TO NOT = 999.99
+                   OR WS-SEARCH-TEXT NOT = SPACES
+               MOVE 'Y' TO WS-FILTER-ACTIVE
+           ELSE
+               MOVE 'N' TO WS-FILTER-ACTIVE
+           END-IF.
+
+       DISPLAY-GRAND-TOTALS.
+           MOVE WS-BOOK-PRINC-SUM TO WS-EDIT-BOOK-PRINC-SUM
+           MOVE WS-BOOK-TOTAL-SUM TO WS-EDIT-BOOK-TOTAL-SUM
+           DISPLAY "Grand total principal (whole book) = "
+               WS-EDIT-BOOK-PRINC-SUM
+           DISPLAY "Grand total incl. interest (whole book) = "
+               WS-EDIT-BOOK-TOTAL-SUM
+           IF WS-FILTER-ACTIVE = 'Y'
+               MOVE WS-MATCH-COUNT TO WS-EDIT-MATCH-COUNT
+               MOVE WS-PRINC-SUM TO WS-EDIT-PRINC-SUM
+               MOVE WS-TOTAL-SUM TO WS-EDIT-TOTAL-SUM
+               DISPLAY "Total principal for " WS-EDIT-MATCH-COUNT
+                   " matching account(s) = " WS-EDIT-PRINC-SUM
+               DISPLAY "Total incl. interest for "
+                   WS-EDIT-MATCH-COUNT
+                   " matching account(s) = " WS-EDIT-TOTAL-SUM
+           END-IF.
+
+       PRINT-PAGE-HEADER.
+           IF WS-LINE-COUNT > 0
+               ADD 1 TO WS-PAGE-NUM
+           END-IF
+           MOVE WS-PAGE-NUM TO WS-EDIT-PAGE-NUM
+           DISPLAY "---------------------------------------------------"
+               "---------------------------"
+           DISPLAY "| ACCT ID | NAME               | PRINCIPAL | RATE  "
+               "| YRS  | TOTAL            |    Page " WS-EDIT-PAGE-NUM
+           DISPLAY "---------------------------------------------------"
+               "---------------------------"
+           MOVE 0 TO WS-LINE-COUNT.
+
+       EXPORT-LEDGER-CSV.
+           OPEN OUTPUT CSV-FILE
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "ERROR opening ledger_export.csv, status = "
+                   WS-CSV-STATUS
+               STOP RUN 1
+           END-IF
+
+           MOVE "ACCTID,NAME,PRINCIPAL,RATE,YEARS,TOTAL" TO CSV-LINE
+           WRITE CSV-LINE
+
+           PERFORM VARYING WS-LIDX FROM 1 BY 1
+                   UNTIL WS-LIDX > WS-ENTRY-COUNT
+               PERFORM CHECK-NAME-MATCH
+               IF WS-T-RATE(WS-LIDX) >= WS-RATE-FROM
+                   AND WS-T-RATE(WS-LIDX) <= WS-RATE-TO
+                   AND WS-NAME-MATCH = 'Y'
+                   MOVE WS-T-ACCT-ID(WS-LIDX) TO WS-CSV-ACCT-TEXT
+                   MOVE WS-T-PRINC(WS-LIDX) TO WS-CSV-PRINC-TEXT
+                   MOVE WS-T-RATE(WS-LIDX)  TO WS-CSV-RATE-TEXT
+                   MOVE WS-T-YEARS(WS-LIDX) TO WS-CSV-YEARS-TEXT
+                   MOVE WS-T-TOTAL(WS-LIDX) TO WS-CSV-TOTAL-TEXT
+                   MOVE SPACES TO CSV-LINE
+                   STRING WS-CSV-ACCT-TEXT DELIMITED BY SIZE
+                           ","  DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-T-NAME(WS-LIDX))
+                               DELIMITED BY SIZE
+                           ","  DELIMITED BY SIZE
+                           WS-CSV-PRINC-TEXT DELIMITED BY SIZE
+                           ","  DELIMITED BY SIZE
+                           WS-CSV-RATE-TEXT  DELIMITED BY SIZE
+                           ","  DELIMITED BY SIZE
+                           WS-CSV-YEARS-TEXT DELIMITED BY SIZE
+                           ","  DELIMITED BY SIZE
+                           WS-CSV-TOTAL-TEXT DELIMITED BY SIZE
+                       INTO CSV-LINE
+                   END-STRING
+                   WRITE CSV-LINE
+                   ADD 1 TO WS-MATCH-COUNT
+                   ADD WS-T-PRINC(WS-LIDX) TO WS-PRINC-SUM
+                   ADD WS-T-TOTAL(WS-LIDX) TO WS-TOTAL-SUM
+               END-IF
+           END-PERFORM
+
+           CLOSE CSV-FILE
+           DISPLAY "Ledger exported to ledger_export.csv"
+           PERFORM DISPLAY-GRAND-TOTALS.
